@@ -0,0 +1,19 @@
+      *****************************************************
+      * ZIPTAB - SQL DECLARATION FOR THE ZBANK.ZIP TABLE.  *
+      * COPIED INTO EVERY PROGRAM THAT REFERENCES THE      *
+      * TABLE SO THE PRECOMPILER'S COLUMN LIST STAYS IN    *
+      * SYNC ACROSS PROGRAMS.                              *
+      *   08/09/2026  DJ   ADDED COUNTY, TIMEZONE AND      *
+      *                     AREA-CODE COLUMNS.             *
+      *****************************************************
+                EXEC SQL DECLARE ZBANK.ZIP TABLE
+                        (ZIP            CHAR(5)    NOT NULL,
+                         STATE          CHAR(2)    NOT NULL,
+                         ZIPNAME        CHAR(20)   NOT NULL,
+                         LONGITUDE      CHAR(10)           ,
+                         LATITUDE       CHAR(10)           ,
+                         POPULATION     DECIMAL(7)         ,
+                         COUNTY         CHAR(25)           ,
+                         TIMEZONE       CHAR(15)           ,
+                         AREA_CODE      CHAR(3)            )
+                         END-EXEC.
