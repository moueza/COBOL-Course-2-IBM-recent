@@ -1,32 +1,705 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SQL.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  01/15/2009.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   01/15/2009  DJ   ORIGINAL - SQLCA/DECLARE TABLE/  *
+      *                     CUR1 AND ZIP-RECORD ONLY.       *
+      *   08/09/2026  DJ   ADDED CUR2 STATE-SCOPED CURSOR.  *
+      *   08/09/2026  DJ   ADDED MAINTENANCE PARAGRAPHS     *
+      *                     (INSERT/UPDATE/DELETE) DRIVEN   *
+      *                     BY A DAILY MAINTENANCE          *
+      *                     TRANSACTION FILE.               *
+      *   08/09/2026  DJ   ADDED A CUR1 FULL-TABLE EXTRACT  *
+      *                     PASS WITH CHECKPOINT/RESTART SO *
+      *                     AN ABEND PARTWAY THROUGH DOES   *
+      *                     NOT FORCE A RERUN FROM ROW ONE. *
+      *   08/09/2026  DJ   INSERT/UPDATE NOW CALL ZIPVAL TO *
+      *                     VALIDATE ZIP-I/STATE-I BEFORE   *
+      *                     TOUCHING ZBANK.ZIP - REJECTS GO *
+      *                     TO THE EXCEPTION LIST INSTEAD   *
+      *                     OF A RAW DB2 SQLCODE.           *
+      *   08/09/2026  DJ   INSERT/UPDATE/DELETE NOW WRITE A *
+      *                     BEFORE/AFTER IMAGE TO           *
+      *                     ZBANK.ZIPHIST FOR AUDIT.  JOB   *
+      *                     NAME COMES IN ON THE EXECUTION  *
+      *                     PARM.                           *
+      *   08/09/2026  DJ   COPY ZIPCURS NOW FOLLOWS COPY    *
+      *                     ZIPREC - CUR2'S WHERE CLAUSE     *
+      *                     NEEDS STATE-I ALREADY DECLARED.  *
+      *                     UPDATE/DELETE NO LONGER COUNT OR *
+      *                     AUDIT AN SQLCODE 100 (NO ROW     *
+      *                     MATCHED) AS A SUCCESSFUL CHANGE. *
+      *                     AN OPTIONAL STATE CODE ON THE    *
+      *                     EXECUTION PARM NOW DRIVES A      *
+      *                     STATE-SCOPED EXTRACT OVER CUR2   *
+      *                     INSTEAD OF A FULL-TABLE CUR1     *
+      *                     PASS.  ZIP-EXTRACT-FILE AND      *
+      *                     ZIP-EXCEPTION-FILE OPENS ARE NOW *
+      *                     STATUS-CHECKED.  MAINTENANCE     *
+      *                     TRANSACTIONS CAN NOW CARRY       *
+      *                     COUNTY/TIMEZONE/AREA CODE ON AN  *
+      *                     INSERT.                          *
+      *   08/09/2026  DJ   CUR2'S REGIONAL EXTRACT NOW USES  *
+      *                     ITS OWN WS-CUR2-EOF-SW INSTEAD OF *
+      *                     SHARING WS-CUR1-EOF-SW WITH THE  *
+      *                     CUR1 FULL-TABLE EXTRACT.         *
+      *   08/09/2026  DJ   A RESTART KEY THAT NO LONGER       *
+      *                     EXISTS IN CUR1 (E.G. DELETED BY  *
+      *                     MAINTENANCE EARLIER IN THE SAME  *
+      *                     RUN) NOW ENDS THE PASS WITH AN    *
+      *                     ERROR MESSAGE AND RETURN-CODE 16 *
+      *                     INSTEAD OF SILENTLY SKIPPING     *
+      *                     EVERY REMAINING ROW AND CLEARING *
+      *                     THE CHECKPOINT AS IF IT WERE A    *
+      *                     NORMAL COMPLETION.                *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS-FILE  ASSIGN TO MAINTTRN
+                  FILE STATUS IS WS-MAINTTRN-STATUS.
+           SELECT ZIP-EXTRACT-FILE  ASSIGN TO ZIPEXTR
+                  FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT ZIP-RESTART-FILE  ASSIGN TO ZIPRSTRT
+                  FILE STATUS IS WS-RESTART-STATUS.
+           SELECT ZIP-EXCEPTION-FILE ASSIGN TO ZIPEXCP
+                  FILE STATUS IS WS-EXCEPTION-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  MAINT-TRANS-RECORD.
+           05  MT-ACTION-CODE          PIC X(01).
+               88  MT-ACTION-INSERT        VALUE 'I'.
+               88  MT-ACTION-UPDATE        VALUE 'U'.
+               88  MT-ACTION-DELETE        VALUE 'D'.
+           05  MT-ZIP-DATA.
+               10  MT-ZIP-I                PIC X(5).
+               10  MT-STATE-I              PIC X(2).
+               10  MT-ZIPNAME-I            PIC X(20).
+               10  MT-LONGITUDE-I          PIC X(10).
+               10  MT-LATITUDE-I           PIC X(10).
+               10  MT-POPULATION-I         PIC 9(7).
+               10  MT-COUNTY-I             PIC X(25).
+               10  MT-TIMEZONE-I           PIC X(15).
+               10  MT-AREA-CODE-I          PIC X(3).
+      *****************************************************
+      * FULL-TABLE EXTRACT OUTPUT AND ITS CHECKPOINT FILE. *
+      *****************************************************
+       FD  ZIP-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-EXTRACT-RECORD          PIC X(97).
+       FD  ZIP-RESTART-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-RESTART-RECORD          PIC X(5).
+      *****************************************************
+      * EXCEPTION LIST FOR ZIP-I/STATE-I COMBINATIONS      *
+      * REJECTED BY ZIPVAL BEFORE ANY INSERT OR UPDATE.    *
+      *****************************************************
+       FD  ZIP-EXCEPTION-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-EXCEPTION-RECORD.
+           05  XR-ZIP-I                PIC X(05).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  XR-STATE-I              PIC X(02).
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  XR-REASON               PIC X(40).
        WORKING-STORAGE SECTION.                                         01550000
       *****************************************************             02531000
       * SQL INCLUDE FOR SQLCA (COMMUNICATIONS AREA)       *             02532102
       *****************************************************             02533000
                 EXEC SQL INCLUDE SQLCA  END-EXEC.                       02534000
       *****************************************************             02535000
-      * SQL DECLARATION FOR TABLE                         *             02536002
+      * SQL DECLARATION FOR TABLE - SHARED COPYBOOK SO      *
+      * EVERY ZBANK.ZIP PROGRAM SEES THE SAME COLUMN LIST.  *
       *****************************************************             02537000
-                EXEC SQL DECLARE ZBANK.ZIP TABLE                        02538001
-                        (ZIP            CHAR(5)    NOT NULL,            02538101
-                         STATE          CHAR(2)    NOT NULL,            02538201
-                         ZIPNAME        CHAR(20)   NOT NULL,            02538301
-                         LONGITUDE      CHAR(10)           ,            02538401
-                         LATITUDE       CHAR(10)           ,            02538501
-                         POPULATION     DECIMAL(7)         )            02538601
-                         END-EXEC.                                      02540100
+           COPY ZIPTAB.
+      *****************************************************             02542100
+      * STRUCTURE FOR A ZBANK.ZIP ROW - SHARED COPYBOOK.    *
+      *****************************************************             02544000
+           COPY ZIPREC.
       *****************************************************             02540200
-      * SQL CURSORS                                       *             02540300
+      * SQL CURSORS - SHARED COPYBOOK.  MUST COME AFTER     *
+      * ZIPREC SINCE CUR2'S WHERE CLAUSE REFERENCES          *
+      * STATE-I, WHICH THE PRECOMPILER REQUIRES TO ALREADY  *
+      * BE DECLARED.                                        *
       *****************************************************             02540400
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       02540700
-                         SELECT * FROM ZBANK.ZIP                        02540901
-                     END-EXEC.                                          02541000
-      *****************************************************             02542000
-      * STRUCTURE FOR CUSTOMER RECORD                     *             02543000
-      *****************************************************             02544000
-       01 ZIP-RECORD.                                                   02545001
-          02 ZIP-I              PIC X(5).                               02546001
-          02 STATE-I            PIC X(2).                               02547001
-          02 ZIPNAME-I          PIC X(20).                              02548001
-          02 LONGITUDE-I        PIC X(10).                              02549001
-          02 LATITUDE-I         PIC X(10).                              02550001
-          02 POPULATION-I       PIC 9(7).                               02560001
+           COPY ZIPCURS.
+      *****************************************************
+      * SWITCHES AND COUNTERS FOR MAINTENANCE PROCESSING   *
+      *****************************************************
+       01  WS-MAINTTRN-STATUS          PIC X(02).
+           88  WS-MAINTTRN-OK              VALUE '00'.
+           88  WS-MAINTTRN-EOF             VALUE '10'.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-SQL-SW               PIC X(01)  VALUE 'N'.
+               88  WS-SQL-OK               VALUE 'N'.
+               88  WS-SQL-ERROR            VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-INSERT-CNT           PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-UPDATE-CNT           PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-DELETE-CNT           PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-REJECT-CNT           PIC 9(7)  COMP  VALUE ZERO.
+       01  WS-ERROR-MESSAGE            PIC X(80).
+      *****************************************************
+      * SWITCHES AND COUNTERS FOR THE CUR1 EXTRACT/        *
+      * CHECKPOINT-RESTART PASS.                           *
+      *****************************************************
+       01  WS-EXTRACT-STATUS           PIC X(02).
+           88  WS-EXTRACT-OK               VALUE '00'.
+       01  WS-RESTART-STATUS           PIC X(02).
+           88  WS-RESTART-FOUND            VALUE '00'.
+           88  WS-RESTART-NOT-FOUND        VALUE '35'.
+       01  WS-CUR1-SWITCHES.
+           05  WS-CUR1-EOF-SW          PIC X(01)  VALUE 'N'.
+               88  WS-CUR1-EOF             VALUE 'Y'.
+           05  WS-CUR2-EOF-SW          PIC X(01)  VALUE 'N'.
+               88  WS-CUR2-EOF             VALUE 'Y'.
+           05  WS-SKIP-SW              PIC X(01)  VALUE 'N'.
+               88  WS-SKIPPING-TO-RESTART  VALUE 'Y'.
+       01  WS-RESTART-ZIP              PIC X(5)   VALUE SPACES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(4) COMP  VALUE 100.
+       01  WS-ROWS-SINCE-CKPT          PIC 9(4) COMP  VALUE ZERO.
+       01  WS-EXTRACT-CNT              PIC 9(7) COMP  VALUE ZERO.
+      *****************************************************
+      * A NON-BLANK LS-PARM-STATE TURNS THE EXTRACT PASS    *
+      * INTO A STATE-SCOPED REGIONAL RUN AGAINST CUR2       *
+      * INSTEAD OF A FULL-TABLE PASS AGAINST CUR1.          *
+      *****************************************************
+       01  WS-REGIONAL-STATE           PIC X(02)  VALUE SPACES.
+      *****************************************************
+      * FIELDS PASSED TO/FROM THE ZIPVAL VALIDATION        *
+      * SUBPROGRAM.                                        *
+      *****************************************************
+       01  WS-EXCEPTION-STATUS         PIC X(02).
+           88  WS-EXCEPTION-OK             VALUE '00'.
+       01  WS-VALID-SW                 PIC X(01).
+           88  WS-VALID                    VALUE 'Y'.
+           88  WS-INVALID                  VALUE 'N'.
+       01  WS-REJECT-REASON            PIC X(40).
+      *****************************************************
+      * SQL DECLARATION AND HOST STRUCTURE FOR THE         *
+      * ZBANK.ZIPHIST AUDIT TABLE - SHARED COPYBOOKS.      *
+      *****************************************************
+           COPY ZIPHTAB.
+           COPY ZIPHIST.
+      *****************************************************
+      * FIELDS USED TO BUILD THE ZBANK.ZIPHIST AUDIT ROW.  *
+      * WS-CHANGE-JOB COMES FROM THE EXECUTION PARM;       *
+      * WS-CHANGE-USER COMES FROM THE DB2 USER SPECIAL     *
+      * REGISTER.                                          *
+      *****************************************************
+       01  WS-CHANGE-JOB               PIC X(08)  VALUE SPACES.
+       01  WS-CHANGE-USER              PIC X(08)  VALUE SPACES.
+       01  WS-OLD-ROW-SW               PIC X(01)  VALUE 'N'.
+           88  WS-OLD-ROW-FOUND            VALUE 'Y'.
+           88  WS-OLD-ROW-NOT-FOUND        VALUE 'N'.
+       01  WS-OLD-ZIPNAME-I            PIC X(20)  VALUE SPACES.
+       01  WS-OLD-POPULATION-I         PIC 9(7)   VALUE ZERO.
+       LINKAGE SECTION.
+      *****************************************************
+      * EXECUTION PARM.  LS-PARM-JOBNAME IS THE JOB NAME TO *
+      * STAMP ONTO EVERY ZBANK.ZIPHIST ROW WRITTEN THIS     *
+      * RUN - A MISSING OR EMPTY PARM DEFAULTS TO THE       *
+      * PROGRAM NAME.  LS-PARM-STATE IS OPTIONAL; WHEN      *
+      * PRESENT IT LIMITS THE EXTRACT PASS TO THAT STATE    *
+      * VIA CUR2 INSTEAD OF A FULL-TABLE CUR1 PASS.         *
+      *****************************************************
+       01  LS-PARM-AREA.
+           05  LS-PARM-LEN             PIC S9(4) COMP.
+           05  LS-PARM-JOBNAME         PIC X(08).
+           05  LS-PARM-STATE           PIC X(02).
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-APPLY-MAINTENANCE THRU 2000-EXIT.
+           PERFORM 3000-EXTRACT-CUR1 THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-INITIALIZE - OPEN THE DAILY MAINTENANCE       *
+      * TRANSACTION FILE.  A MISSING OR EMPTY FILE IS A     *
+      * NORMAL (NO MAINTENANCE TODAY) CONDITION.            *
+      *****************************************************
+       1000-INITIALIZE.
+           IF LS-PARM-LEN > ZERO
+               MOVE LS-PARM-JOBNAME TO WS-CHANGE-JOB
+           ELSE
+               MOVE 'SQL' TO WS-CHANGE-JOB
+           END-IF.
+           IF LS-PARM-LEN > 8
+               MOVE LS-PARM-STATE TO WS-REGIONAL-STATE
+           ELSE
+               MOVE SPACES TO WS-REGIONAL-STATE
+           END-IF.
+           EXEC SQL
+               SET :WS-CHANGE-USER = USER
+           END-EXEC.
+           OPEN INPUT MAINT-TRANS-FILE.
+           IF NOT WS-MAINTTRN-OK AND NOT WS-MAINTTRN-EOF
+               MOVE 'UNABLE TO OPEN MAINT-TRANS-FILE' TO
+                    WS-ERROR-MESSAGE
+               DISPLAY 'SQL0010E ' WS-ERROR-MESSAGE
+                    ' STATUS=' WS-MAINTTRN-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+      *
+      *    A REGIONAL (STATE-SCOPED) RUN ALWAYS STARTS A FRESH
+      *    EXTRACT FILE - THE CHECKPOINT/RESTART FILE ONLY APPLIES
+      *    TO A FULL-TABLE CUR1 PASS.
+           IF WS-REGIONAL-STATE NOT = SPACES
+               MOVE SPACES TO WS-RESTART-ZIP
+               OPEN OUTPUT ZIP-EXTRACT-FILE
+           ELSE
+               PERFORM 1100-READ-RESTART-FILE THRU 1100-EXIT
+               IF WS-RESTART-ZIP NOT = SPACES
+                   OPEN EXTEND ZIP-EXTRACT-FILE
+                   SET WS-SKIPPING-TO-RESTART TO TRUE
+               ELSE
+                   OPEN OUTPUT ZIP-EXTRACT-FILE
+               END-IF
+           END-IF.
+           IF NOT WS-EXTRACT-OK
+               DISPLAY 'SQL0011E UNABLE TO OPEN ZIP-EXTRACT-FILE'
+                    ' STATUS=' WS-EXTRACT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           OPEN OUTPUT ZIP-EXCEPTION-FILE.
+           IF NOT WS-EXCEPTION-OK
+               DISPLAY 'SQL0012E UNABLE TO OPEN ZIP-EXCEPTION-FILE'
+                    ' STATUS=' WS-EXCEPTION-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1100-READ-RESTART-FILE - PICK UP THE LAST ZIP-I     *
+      * SUCCESSFULLY EXTRACTED BY A PRIOR RUN THAT DID NOT  *
+      * COMPLETE.  NO RESTART FILE MEANS A FRESH FULL-TABLE *
+      * PASS IS REQUIRED.                                   *
+      *****************************************************
+       1100-READ-RESTART-FILE.
+           OPEN INPUT ZIP-RESTART-FILE.
+           IF WS-RESTART-FOUND
+               READ ZIP-RESTART-FILE
+                   AT END
+                       MOVE SPACES TO WS-RESTART-ZIP
+                   NOT AT END
+                       MOVE ZIP-RESTART-RECORD TO WS-RESTART-ZIP
+               END-READ
+               CLOSE ZIP-RESTART-FILE
+           ELSE
+               MOVE SPACES TO WS-RESTART-ZIP
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-APPLY-MAINTENANCE - DRIVE THE INSERT/UPDATE/  *
+      * DELETE PARAGRAPHS FROM THE TRANSACTION FILE.       *
+      *****************************************************
+       2000-APPLY-MAINTENANCE.
+           PERFORM 2100-READ-MAINT-TRANS THRU 2100-EXIT.
+           PERFORM 2200-PROCESS-MAINT-TRANS THRU 2200-EXIT
+               UNTIL WS-EOF.
+       2000-EXIT.
+           EXIT.
+       2100-READ-MAINT-TRANS.
+           IF NOT WS-EOF
+               READ MAINT-TRANS-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+       2100-EXIT.
+           EXIT.
+       2200-PROCESS-MAINT-TRANS.
+           MOVE MT-ZIP-I           TO ZIP-I.
+           MOVE MT-STATE-I         TO STATE-I.
+           MOVE MT-ZIPNAME-I       TO ZIPNAME-I.
+           MOVE MT-LONGITUDE-I     TO LONGITUDE-I.
+           MOVE MT-LATITUDE-I      TO LATITUDE-I.
+           MOVE MT-POPULATION-I    TO POPULATION-I.
+           MOVE MT-COUNTY-I        TO COUNTY-I.
+           MOVE MT-TIMEZONE-I      TO TIMEZONE-I.
+           MOVE MT-AREA-CODE-I     TO AREA-CODE-I.
+           EVALUATE TRUE
+               WHEN MT-ACTION-INSERT
+                   PERFORM 4100-INSERT-ZIP-ROW THRU 4100-EXIT
+               WHEN MT-ACTION-UPDATE
+                   PERFORM 4200-UPDATE-ZIP-ROW THRU 4200-EXIT
+               WHEN MT-ACTION-DELETE
+                   PERFORM 4300-DELETE-ZIP-ROW THRU 4300-EXIT
+               WHEN OTHER
+                   DISPLAY 'SQL0020E INVALID MAINT ACTION CODE: '
+                        MT-ACTION-CODE ' FOR ZIP ' MT-ZIP-I
+                   ADD 1 TO WS-REJECT-CNT
+           END-EVALUATE.
+           PERFORM 2100-READ-MAINT-TRANS THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *****************************************************
+      * 4100-INSERT-ZIP-ROW - ADD A NEW ZIP CODE ROW.      *
+      *****************************************************
+       4100-INSERT-ZIP-ROW.
+           PERFORM 5000-VALIDATE-ZIP-STATE THRU 5000-EXIT.
+           IF WS-INVALID
+               PERFORM 5900-WRITE-EXCEPTION THRU 5900-EXIT
+           ELSE
+               EXEC SQL
+                   INSERT INTO ZBANK.ZIP
+                          (ZIP, STATE, ZIPNAME, LONGITUDE, LATITUDE,
+                           POPULATION, COUNTY, TIMEZONE, AREA_CODE)
+                       VALUES (:ZIP-I, :STATE-I, :ZIPNAME-I,
+                               :LONGITUDE-I, :LATITUDE-I,
+                               :POPULATION-I, :COUNTY-I,
+                               :TIMEZONE-I, :AREA-CODE-I)
+               END-EXEC
+               PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+               IF WS-SQL-OK
+                   ADD 1 TO WS-INSERT-CNT
+                   MOVE SPACES TO WS-OLD-ZIPNAME-I
+                   MOVE ZERO   TO WS-OLD-POPULATION-I
+                   SET HIST-TYPE-INSERT TO TRUE
+                   PERFORM 6000-WRITE-ZIPHIST-ROW THRU 6000-EXIT
+               END-IF
+           END-IF.
+       4100-EXIT.
+           EXIT.
+      *****************************************************
+      * 4200-UPDATE-ZIP-ROW - CORRECT ZIPNAME-I AND/OR     *
+      * POPULATION-I ON AN EXISTING ZIP CODE ROW.          *
+      *****************************************************
+       4200-UPDATE-ZIP-ROW.
+           PERFORM 5000-VALIDATE-ZIP-STATE THRU 5000-EXIT.
+           IF WS-INVALID
+               PERFORM 5900-WRITE-EXCEPTION THRU 5900-EXIT
+           ELSE
+               PERFORM 4050-FETCH-OLD-ZIP-ROW THRU 4050-EXIT
+               EXEC SQL
+                   UPDATE ZBANK.ZIP
+                      SET ZIPNAME   = :ZIPNAME-I,
+                          POPULATION = :POPULATION-I
+                    WHERE ZIP = :ZIP-I
+                      AND STATE = :STATE-I
+               END-EXEC
+      *
+      *        SQLCODE 100 HERE MEANS THE WHERE CLAUSE MATCHED NO
+      *        ROW - NOT SUCCESS - SO IT MUST NOT BUMP WS-UPDATE-CNT
+      *        OR WRITE A ZIPHIST ROW FOR A CHANGE THAT NEVER
+      *        HAPPENED.  8000-CHECK-SQLCODE IS ONLY FOR THE
+      *        GENUINE-ERROR CASE.
+               EVALUATE SQLCODE
+                   WHEN 0
+                       ADD 1 TO WS-UPDATE-CNT
+                       SET HIST-TYPE-UPDATE TO TRUE
+                       PERFORM 6000-WRITE-ZIPHIST-ROW THRU 6000-EXIT
+                   WHEN 100
+                       DISPLAY 'SQL0021W NO ROW MATCHED FOR UPDATE - '
+                            'ZIP=' ZIP-I ' STATE=' STATE-I
+                       ADD 1 TO WS-REJECT-CNT
+                   WHEN OTHER
+                       PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+               END-EVALUATE
+           END-IF.
+       4200-EXIT.
+           EXIT.
+      *****************************************************
+      * 4050-FETCH-OLD-ZIP-ROW - READ THE CURRENT ZIPNAME/ *
+      * POPULATION FOR ZIP-I/STATE-I SO THE "BEFORE" IMAGE *
+      * IS AVAILABLE FOR THE ZBANK.ZIPHIST ROW WRITTEN     *
+      * AFTER AN UPDATE OR DELETE.                         *
+      *****************************************************
+       4050-FETCH-OLD-ZIP-ROW.
+           EXEC SQL
+               SELECT ZIPNAME, POPULATION
+                 INTO :WS-OLD-ZIPNAME-I, :WS-OLD-POPULATION-I
+                 FROM ZBANK.ZIP
+                WHERE ZIP = :ZIP-I
+                  AND STATE = :STATE-I
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-OLD-ROW-FOUND TO TRUE
+               WHEN 100
+                   SET WS-OLD-ROW-NOT-FOUND TO TRUE
+                   MOVE SPACES TO WS-OLD-ZIPNAME-I
+                   MOVE ZERO   TO WS-OLD-POPULATION-I
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+           END-EVALUATE.
+       4050-EXIT.
+           EXIT.
+      *****************************************************
+      * 4300-DELETE-ZIP-ROW - REMOVE A RETIRED ZIP CODE.   *
+      *****************************************************
+       4300-DELETE-ZIP-ROW.
+           PERFORM 4050-FETCH-OLD-ZIP-ROW THRU 4050-EXIT.
+           EXEC SQL
+               DELETE FROM ZBANK.ZIP
+                WHERE ZIP = :ZIP-I
+                  AND STATE = :STATE-I
+           END-EXEC.
+      *
+      *    SQLCODE 100 HERE MEANS THE WHERE CLAUSE MATCHED NO ROW -
+      *    NOT SUCCESS - SO IT MUST NOT BUMP WS-DELETE-CNT OR WRITE
+      *    A ZIPHIST ROW FOR A CHANGE THAT NEVER HAPPENED.
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-DELETE-CNT
+                   SET HIST-TYPE-DELETE TO TRUE
+                   MOVE SPACES TO ZIPNAME-I
+                   MOVE ZERO   TO POPULATION-I
+                   PERFORM 6000-WRITE-ZIPHIST-ROW THRU 6000-EXIT
+               WHEN 100
+                   DISPLAY 'SQL0022W NO ROW MATCHED FOR DELETE - '
+                        'ZIP=' ZIP-I ' STATE=' STATE-I
+                   ADD 1 TO WS-REJECT-CNT
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+           END-EVALUATE.
+       4300-EXIT.
+           EXIT.
+      *****************************************************
+      * 3000-EXTRACT-CUR1 - FULL-TABLE EXTRACT PASS OVER   *
+      * CUR1, CHECKPOINTING THE LAST ZIP-I WRITTEN EVERY    *
+      * WS-CHECKPOINT-INTERVAL ROWS SO A RESTARTED RUN CAN  *
+      * SKIP PAST WHAT WAS ALREADY EXTRACTED.  A NON-BLANK  *
+      * WS-REGIONAL-STATE RUNS A STATE-SCOPED EXTRACT OVER  *
+      * CUR2 INSTEAD - REGIONAL RUNS ARE SINGLE-STATE AND   *
+      * DO NOT USE THE CHECKPOINT/RESTART FILE.             *
+      *****************************************************
+       3000-EXTRACT-CUR1.
+           IF WS-REGIONAL-STATE NOT = SPACES
+               PERFORM 3500-EXTRACT-CUR2-REGIONAL THRU 3500-EXIT
+           ELSE
+               EXEC SQL OPEN CUR1 END-EXEC
+               PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+               PERFORM 3100-FETCH-CUR1 THRU 3100-EXIT
+               PERFORM 3200-PROCESS-EXTRACT-ROW THRU 3200-EXIT
+                   UNTIL WS-CUR1-EOF
+               EXEC SQL CLOSE CUR1 END-EXEC
+      *
+      *        IF WE HIT END-OF-CURSOR STILL LOOKING FOR THE
+      *        CHECKPOINTED RESTART KEY, THAT KEY IS GONE FROM CUR1
+      *        (MOST LIKELY DELETED BY MAINTENANCE EARLIER IN THIS
+      *        SAME RUN) AND NO ROWS WERE WRITTEN THIS PASS - LEAVE
+      *        THE RESTART FILE ALONE SO THE NEXT RUN DOES NOT
+      *        SILENTLY SKIP THE ENTIRE TABLE AGAIN.  3100-FETCH-CUR1
+      *        HAS ALREADY DISPLAYED A DIAGNOSTIC AND SET RETURN-CODE.
+               IF NOT WS-SKIPPING-TO-RESTART
+      *
+      *            THE PASS COMPLETED - THE RESTART FILE NO LONGER
+      *            APPLIES TO THE NEXT RUN.
+                   PERFORM 3400-CLEAR-RESTART-FILE THRU 3400-EXIT
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+       3100-FETCH-CUR1.
+           EXEC SQL
+               FETCH CUR1 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-CUR1-EOF TO TRUE
+                   IF WS-SKIPPING-TO-RESTART
+                       DISPLAY 'SQL0023E RESTART KEY ' WS-RESTART-ZIP
+                            ' NOT FOUND IN CUR1 - CHECKPOINT NOT '
+                            'CLEARED, RERUN TO RESOLVE'
+                       MOVE 16 TO RETURN-CODE
+                   END-IF
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-CUR1-EOF TO TRUE
+           END-EVALUATE.
+       3100-EXIT.
+           EXIT.
+       3200-PROCESS-EXTRACT-ROW.
+           IF WS-SKIPPING-TO-RESTART
+               IF ZIP-I = WS-RESTART-ZIP
+                   MOVE 'N' TO WS-SKIP-SW
+               END-IF
+           ELSE
+               MOVE ZIP-RECORD TO ZIP-EXTRACT-RECORD
+               WRITE ZIP-EXTRACT-RECORD
+               ADD 1 TO WS-EXTRACT-CNT
+               ADD 1 TO WS-ROWS-SINCE-CKPT
+               MOVE ZIP-I TO WS-RESTART-ZIP
+               IF WS-ROWS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM 3300-WRITE-CHECKPOINT THRU 3300-EXIT
+               END-IF
+           END-IF.
+           PERFORM 3100-FETCH-CUR1 THRU 3100-EXIT.
+       3200-EXIT.
+           EXIT.
+      *****************************************************
+      * 3300-WRITE-CHECKPOINT - REWRITE THE ONE-RECORD      *
+      * RESTART FILE WITH THE LAST ZIP-I SUCCESSFULLY       *
+      * WRITTEN TO THE EXTRACT FILE.                        *
+      *****************************************************
+       3300-WRITE-CHECKPOINT.
+           OPEN OUTPUT ZIP-RESTART-FILE.
+           MOVE WS-RESTART-ZIP TO ZIP-RESTART-RECORD.
+           WRITE ZIP-RESTART-RECORD.
+           CLOSE ZIP-RESTART-FILE.
+           MOVE ZERO TO WS-ROWS-SINCE-CKPT.
+       3300-EXIT.
+           EXIT.
+      *****************************************************
+      * 3400-CLEAR-RESTART-FILE - THE EXTRACT PASS RAN TO   *
+      * COMPLETION, SO CLEAR THE CHECKPOINT - THE NEXT RUN  *
+      * STARTS A FRESH FULL-TABLE PASS.                     *
+      *****************************************************
+       3400-CLEAR-RESTART-FILE.
+           OPEN OUTPUT ZIP-RESTART-FILE.
+           CLOSE ZIP-RESTART-FILE.
+       3400-EXIT.
+           EXIT.
+      *****************************************************
+      * 3500-EXTRACT-CUR2-REGIONAL - STATE-SCOPED EXTRACT   *
+      * PASS FOR AN AD HOC REGIONAL RUN.  DB2 APPLIES THE   *
+      * STATE PREDICATE DIRECTLY VIA CUR2 INSTEAD OF A      *
+      * COBOL FILTER OVER A FULL-TABLE CUR1 PASS.           *
+      *****************************************************
+       3500-EXTRACT-CUR2-REGIONAL.
+           MOVE WS-REGIONAL-STATE TO STATE-I.
+           EXEC SQL OPEN CUR2 END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+           PERFORM 3600-FETCH-CUR2 THRU 3600-EXIT.
+           PERFORM 3700-PROCESS-CUR2-ROW THRU 3700-EXIT
+               UNTIL WS-CUR2-EOF.
+           EXEC SQL CLOSE CUR2 END-EXEC.
+       3500-EXIT.
+           EXIT.
+       3600-FETCH-CUR2.
+           EXEC SQL
+               FETCH CUR2 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-CUR2-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-CUR2-EOF TO TRUE
+           END-EVALUATE.
+       3600-EXIT.
+           EXIT.
+       3700-PROCESS-CUR2-ROW.
+           MOVE ZIP-RECORD TO ZIP-EXTRACT-RECORD.
+           WRITE ZIP-EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-CNT.
+           PERFORM 3600-FETCH-CUR2 THRU 3600-EXIT.
+       3700-EXIT.
+           EXIT.
+      *****************************************************
+      * 5000-VALIDATE-ZIP-STATE - CALL THE SHARED ZIPVAL   *
+      * SUBPROGRAM TO CHECK ZIP-I/STATE-I BEFORE AN INSERT  *
+      * OR UPDATE IS ATTEMPTED AGAINST ZBANK.ZIP.           *
+      *****************************************************
+       5000-VALIDATE-ZIP-STATE.
+           CALL 'ZIPVAL' USING ZIP-I, STATE-I,
+                                WS-VALID-SW, WS-REJECT-REASON.
+       5000-EXIT.
+           EXIT.
+      *****************************************************
+      * 5900-WRITE-EXCEPTION - LOG A REJECTED ZIP-I/       *
+      * STATE-I COMBINATION WITH A READABLE REASON.         *
+      *****************************************************
+       5900-WRITE-EXCEPTION.
+           MOVE ZIP-I          TO XR-ZIP-I.
+           MOVE STATE-I        TO XR-STATE-I.
+           MOVE WS-REJECT-REASON TO XR-REASON.
+           WRITE ZIP-EXCEPTION-RECORD.
+           ADD 1 TO WS-REJECT-CNT.
+       5900-EXIT.
+           EXIT.
+      *****************************************************
+      * 6000-WRITE-ZIPHIST-ROW - INSERT A BEFORE/AFTER     *
+      * IMAGE OF THE JUST-APPLIED CHANGE INTO ZBANK.       *
+      * ZIPHIST.  HIST-CHANGE-TYPE AND WS-OLD-ZIPNAME-I/   *
+      * WS-OLD-POPULATION-I MUST BE SET BY THE CALLER      *
+      * BEFORE THIS IS PERFORMED.                          *
+      *****************************************************
+       6000-WRITE-ZIPHIST-ROW.
+           MOVE ZIP-I              TO HIST-ZIP-I.
+           MOVE STATE-I            TO HIST-STATE-I.
+           MOVE WS-OLD-ZIPNAME-I   TO HIST-OLD-ZIPNAME-I.
+           MOVE ZIPNAME-I          TO HIST-NEW-ZIPNAME-I.
+           MOVE WS-OLD-POPULATION-I TO HIST-OLD-POPULATION-I.
+           MOVE POPULATION-I       TO HIST-NEW-POPULATION-I.
+           MOVE WS-CHANGE-JOB      TO HIST-CHANGE-JOB.
+           MOVE WS-CHANGE-USER     TO HIST-CHANGE-USER.
+           EXEC SQL
+               INSERT INTO ZBANK.ZIPHIST
+                      (ZIP, STATE, CHANGE_TYPE, OLD_ZIPNAME,
+                       NEW_ZIPNAME, OLD_POPULATION, NEW_POPULATION,
+                       CHANGE_TS, CHANGE_JOB, CHANGE_USER)
+                   VALUES (:HIST-ZIP-I, :HIST-STATE-I,
+                           :HIST-CHANGE-TYPE, :HIST-OLD-ZIPNAME-I,
+                           :HIST-NEW-ZIPNAME-I, :HIST-OLD-POPULATION-I,
+                           :HIST-NEW-POPULATION-I, CURRENT TIMESTAMP,
+                           :HIST-CHANGE-JOB, :HIST-CHANGE-USER)
+           END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+       6000-EXIT.
+           EXIT.
+      *****************************************************
+      * 8000-CHECK-SQLCODE - COMMON SQLCODE CHECK USED BY  *
+      * EVERY EXEC SQL STATEMENT IN THIS PROGRAM.          *
+      *****************************************************
+       8000-CHECK-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-SQL-OK TO TRUE
+               WHEN 100
+                   SET WS-SQL-OK TO TRUE
+               WHEN OTHER
+                   SET WS-SQL-ERROR TO TRUE
+                   ADD 1 TO WS-REJECT-CNT
+                   DISPLAY 'SQL0099E SQLCODE=' SQLCODE
+                        ' ON ZIP=' ZIP-I ' STATE=' STATE-I
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+      *****************************************************
+      * 9000-TERMINATE - CLOSE FILES AND REPORT COUNTS.    *
+      *****************************************************
+       9000-TERMINATE.
+           IF WS-MAINTTRN-OK OR WS-MAINTTRN-EOF
+               CLOSE MAINT-TRANS-FILE
+           END-IF.
+           CLOSE ZIP-EXTRACT-FILE.
+           CLOSE ZIP-EXCEPTION-FILE.
+           DISPLAY 'SQL0001I INSERTS=' WS-INSERT-CNT
+                ' UPDATES=' WS-UPDATE-CNT
+                ' DELETES=' WS-DELETE-CNT
+                ' REJECTS=' WS-REJECT-CNT
+                ' EXTRACTED=' WS-EXTRACT-CNT.
+       9000-EXIT.
+           EXIT.
