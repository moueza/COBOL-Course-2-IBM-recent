@@ -0,0 +1,19 @@
+//ZIPLOAD  JOB  (ACCTNO),'ZIP LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* QUARTERLY LOAD OF ZBANK.ZIP FROM THE VENDOR ZIP/CITY/STATE/    *
+//* LAT-LONG/POPULATION EXTRACT FILE.  REPLACES THE MANUAL LOAD.   *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=ZBANK.DB2.SDSNLOAD,DISP=SHR
+//DBRMLIB  DD   DSN=ZBANK.DB2.DBRMLIB,DISP=SHR
+//VNDRZIP  DD   DSN=ZBANK.VENDOR.ZIPEXTR,DISP=SHR
+//ZLOADRPT DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(ZIPLOAD) PLAN(ZIPLDPL) LIB('ZBANK.DB2.LOADLIB')
+  END
+/*
