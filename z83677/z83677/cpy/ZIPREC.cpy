@@ -0,0 +1,18 @@
+      *****************************************************
+      * ZIPREC - HOST VARIABLE STRUCTURE FOR A ZBANK.ZIP   *
+      * ROW.  COLUMN ORDER MUST MATCH THE DECLARE TABLE IN *
+      * ZIPTAB SINCE IT IS USED AS THE TARGET OF SELECT *  *
+      * FETCHES.                                           *
+      *   08/09/2026  DJ   ADDED COUNTY-I, TIMEZONE-I AND   *
+      *                     AREA-CODE-I.                    *
+      *****************************************************
+       01 ZIP-RECORD.
+          02 ZIP-I              PIC X(5).
+          02 STATE-I            PIC X(2).
+          02 ZIPNAME-I          PIC X(20).
+          02 LONGITUDE-I        PIC X(10).
+          02 LATITUDE-I         PIC X(10).
+          02 POPULATION-I       PIC 9(7).
+          02 COUNTY-I           PIC X(25).
+          02 TIMEZONE-I         PIC X(15).
+          02 AREA-CODE-I        PIC X(3).
