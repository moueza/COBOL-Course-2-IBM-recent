@@ -0,0 +1,77 @@
+*****************************************************************
+* ZIPINQM - MAPSET FOR THE ZIPINQ ONLINE ZIP/CITY INQUIRY        *
+*           TRANSACTION.  ONE MAP, ZIPINQ1: A SEARCH FIELD AT    *
+*           THE TOP AND FIVE RESULT LINES (ZIP, CITY, STATE,     *
+*           POPULATION) BELOW IT.                                *
+*   08/09/2026  DJ   ORIGINAL.                                   *
+*   08/09/2026  DJ   ADDED PICOUT TO POP1-POP5 SO A REGENERATED  *
+*                     SYMBOLIC MAP MATCHES THE ZERO-SUPPRESSED   *
+*                     POPULATION DISPLAY ZIPINQ.CBL EXPECTS.     *
+*   08/09/2026  DJ   RENAMED MSGLBL TO MSG - THE CHECKED-IN      *
+*                     SYMBOLIC MAP AND ZIPINQ.CBL BOTH USE MSGO, *
+*                     WHICH ONLY A FIELD NAMED MSG GENERATES.    *
+*****************************************************************
+ZIPINQM  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ZIPINQ1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+TITLE1   DFHMDF POS=(01,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(ASKIP,BRT),                                     X
+               INITIAL='ZIP/CITY INQUIRY'
+*
+SRCHLBL  DFHMDF POS=(03,02),                                          X
+               LENGTH=26,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ZIP PREFIX OR CITY (PART):'
+SEARCH   DFHMDF POS=(03,30),                                          X
+               LENGTH=20,                                             X
+               ATTRB=(UNPROT,IC)
+*
+MSG      DFHMDF POS=(05,02),                                          X
+               LENGTH=78,                                             X
+               ATTRB=(ASKIP,BRT)
+*
+HDGLBL   DFHMDF POS=(07,02),                                          X
+               LENGTH=45,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ZIP    CITY                   ST   POPULATION'
+*
+ZIP1     DFHMDF POS=(09,02),LENGTH=05,ATTRB=ASKIP
+CTY1     DFHMDF POS=(09,09),LENGTH=20,ATTRB=ASKIP
+ST1      DFHMDF POS=(09,31),LENGTH=02,ATTRB=ASKIP
+POP1     DFHMDF POS=(09,36),LENGTH=09,ATTRB=ASKIP,PICOUT='ZZZZZZZZ9'
+*
+ZIP2     DFHMDF POS=(10,02),LENGTH=05,ATTRB=ASKIP
+CTY2     DFHMDF POS=(10,09),LENGTH=20,ATTRB=ASKIP
+ST2      DFHMDF POS=(10,31),LENGTH=02,ATTRB=ASKIP
+POP2     DFHMDF POS=(10,36),LENGTH=09,ATTRB=ASKIP,PICOUT='ZZZZZZZZ9'
+*
+ZIP3     DFHMDF POS=(11,02),LENGTH=05,ATTRB=ASKIP
+CTY3     DFHMDF POS=(11,09),LENGTH=20,ATTRB=ASKIP
+ST3      DFHMDF POS=(11,31),LENGTH=02,ATTRB=ASKIP
+POP3     DFHMDF POS=(11,36),LENGTH=09,ATTRB=ASKIP,PICOUT='ZZZZZZZZ9'
+*
+ZIP4     DFHMDF POS=(12,02),LENGTH=05,ATTRB=ASKIP
+CTY4     DFHMDF POS=(12,09),LENGTH=20,ATTRB=ASKIP
+ST4      DFHMDF POS=(12,31),LENGTH=02,ATTRB=ASKIP
+POP4     DFHMDF POS=(12,36),LENGTH=09,ATTRB=ASKIP,PICOUT='ZZZZZZZZ9'
+*
+ZIP5     DFHMDF POS=(13,02),LENGTH=05,ATTRB=ASKIP
+CTY5     DFHMDF POS=(13,09),LENGTH=20,ATTRB=ASKIP
+ST5      DFHMDF POS=(13,31),LENGTH=02,ATTRB=ASKIP
+POP5     DFHMDF POS=(13,36),LENGTH=09,ATTRB=ASKIP,PICOUT='ZZZZZZZZ9'
+*
+PFLBL    DFHMDF POS=(23,02),                                          X
+               LENGTH=40,                                             X
+               ATTRB=ASKIP,                                           X
+               INITIAL='ENTER=SEARCH  PF3=EXIT'
+*
+         DFHMSD TYPE=FINAL
+         END
