@@ -0,0 +1,35 @@
+      *****************************************************
+      * ZIPCURS - SQL CURSORS AGAINST ZBANK.ZIP.  COPIED   *
+      * INTO EVERY PROGRAM THAT FETCHES FROM THE TABLE SO  *
+      * ALL CONSUMERS SHARE THE SAME CURSOR TEXT.          *
+      *   08/09/2026  DJ   CUR1 ORIGINAL, CUR2 ADDED FOR    *
+      *                     STATE-SCOPED REGIONAL RUNS.     *
+      *   08/09/2026  DJ   ADDED ORDER BY TO CUR1 FOR THE    *
+      *                     STATE POPULATION REPORT - STATE *
+      *                     CONTROL BREAKS AND DESCENDING   *
+      *                     POPULATION SEQUENCE WITHIN A    *
+      *                     STATE NOW COME FROM DB2 RATHER  *
+      *                     THAN A COBOL SORT STEP.         *
+      *   08/09/2026  DJ   ADDED ZIP AS A TIEBREAKER TO THE  *
+      *                     ORDER BY - THE CUR1 CHECKPOINT/  *
+      *                     RESTART EXTRACT RELIES ON CUR1   *
+      *                     RETURNING ROWS IN THE SAME       *
+      *                     RELATIVE ORDER ACROSS RUNS, AND  *
+      *                     DB2 DOES NOT GUARANTEE A STABLE  *
+      *                     ORDER FOR ROWS TIED ON STATE AND *
+      *                     POPULATION WITHOUT ONE.          *
+      *****************************************************
+                EXEC SQL DECLARE CUR1  CURSOR FOR
+                         SELECT * FROM ZBANK.ZIP
+                         ORDER BY STATE, POPULATION DESC, ZIP
+                     END-EXEC.
+      *****************************************************
+      * CUR2 - STATE-SCOPED CURSOR, OPENED AFTER MOVING THE *
+      * DESIRED TWO-CHAR STATE CODE TO STATE-I.  USED BY    *
+      * REGIONAL (SINGLE-STATE) BATCH RUNS SO DB2 APPLIES   *
+      * THE PREDICATE INSTEAD OF COBOL FILTERING CUR1.      *
+      *****************************************************
+                EXEC SQL DECLARE CUR2  CURSOR FOR
+                         SELECT * FROM ZBANK.ZIP
+                         WHERE STATE = :STATE-I
+                     END-EXEC.
