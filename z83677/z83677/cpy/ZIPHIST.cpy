@@ -0,0 +1,23 @@
+      *****************************************************
+      * ZIPHIST - HOST VARIABLE STRUCTURE FOR A ZBANK.     *
+      * ZIPHIST AUDIT ROW.  COLUMN ORDER MUST MATCH THE     *
+      * DECLARE TABLE IN ZIPHTAB.                           *
+      *   08/09/2026  DJ   ORIGINAL.                        *
+      *   08/09/2026  DJ   DROPPED HIST-CHANGE-TS - CHANGE_TS*
+      *                     IS ALWAYS SET FROM CURRENT       *
+      *                     TIMESTAMP DIRECTLY IN THE INSERT,*
+      *                     SO THE HOST VARIABLE WAS DEAD.   *
+      *****************************************************
+       01 ZIPHIST-RECORD.
+          02 HIST-ZIP-I             PIC X(5).
+          02 HIST-STATE-I           PIC X(2).
+          02 HIST-CHANGE-TYPE       PIC X(1).
+             88  HIST-TYPE-INSERT       VALUE 'I'.
+             88  HIST-TYPE-UPDATE       VALUE 'U'.
+             88  HIST-TYPE-DELETE       VALUE 'D'.
+          02 HIST-OLD-ZIPNAME-I     PIC X(20).
+          02 HIST-NEW-ZIPNAME-I     PIC X(20).
+          02 HIST-OLD-POPULATION-I  PIC 9(7).
+          02 HIST-NEW-POPULATION-I  PIC 9(7).
+          02 HIST-CHANGE-JOB        PIC X(8).
+          02 HIST-CHANGE-USER       PIC X(8).
