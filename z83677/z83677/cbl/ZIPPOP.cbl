@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZIPPOP.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   08/09/2026  DJ   ORIGINAL - QUARTERLY ZBANK.ZIP   *
+      *                     POPULATION LISTING BY STATE,    *
+      *                     WITH A SUBTOTAL PER STATE AND A *
+      *                     GRAND TOTAL FOR THE POPULATION  *
+      *                     BUREAU EXTRACT.  REPLACES THE   *
+      *                     HAND-BUILT SPREADSHEET VERSION. *
+      *   08/09/2026  DJ   COPY ZIPCURS NOW FOLLOWS COPY    *
+      *                     ZIPREC - CUR2'S WHERE CLAUSE     *
+      *                     NEEDS STATE-I ALREADY DECLARED.  *
+      *                     WIDENED THE 'STATE ' FILLER ON   *
+      *                     THE SUBTOTAL LINE, WHICH WAS     *
+      *                     TRUNCATING THE LITERAL.  THE     *
+      *                     REPORT FILE OPEN IS NOW STATUS-  *
+      *                     CHECKED.                         *
+      *   08/09/2026  DJ   LINED UP SL-SUBTOTAL AND          *
+      *                     GL-GRAND-TOTAL WITH THE          *
+      *                     POPULATION COLUMN ON THE DETAIL  *
+      *                     LINE AND HEADING - THEY WERE     *
+      *                     PRINTING UNDER THE ZIP NAME      *
+      *                     COLUMN INSTEAD.                  *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-POP-REPORT  ASSIGN TO ZIPPRPT
+                  FILE STATUS IS WS-ZIPPRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZIP-POP-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-POP-REPORT-LINE         PIC X(132).
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL COMMUNICATIONS AREA AND ZBANK.ZIP DECLARATIONS *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+           COPY ZIPTAB.
+           COPY ZIPREC.
+      *****************************************************
+      * ZIPCURS MUST COME AFTER ZIPREC - CUR2'S WHERE       *
+      * CLAUSE REFERENCES STATE-I, WHICH THE PRECOMPILER    *
+      * REQUIRES TO ALREADY BE DECLARED.                    *
+      *****************************************************
+           COPY ZIPCURS.
+      *****************************************************
+      * REPORT LINE LAYOUTS                                *
+      *****************************************************
+       01  WS-ZIPPRPT-STATUS           PIC X(02).
+           88  WS-ZIPPRPT-OK               VALUE '00'.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-FIRST-STATE-SW       PIC X(01)  VALUE 'Y'.
+               88  WS-FIRST-STATE          VALUE 'Y'.
+       01  WS-PREV-STATE               PIC X(02).
+       01  WS-STATE-SUBTOTAL           PIC 9(9)  COMP  VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(10) COMP  VALUE ZERO.
+       01  WS-LINE-COUNT               PIC 9(4)  COMP  VALUE ZERO.
+       01  HDG1-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(40) VALUE
+               'ZBANK.ZIP POPULATION LISTING BY STATE'.
+           05  FILLER                  PIC X(91) VALUE SPACE.
+       01  HDG2-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'STATE'.
+           05  FILLER                  PIC X(04) VALUE SPACE.
+           05  FILLER                  PIC X(05) VALUE 'ZIP'.
+           05  FILLER                  PIC X(05) VALUE SPACE.
+           05  FILLER                  PIC X(20) VALUE 'ZIP NAME'.
+           05  FILLER                  PIC X(10) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE 'POPULATION'.
+           05  FILLER                  PIC X(71) VALUE SPACE.
+       01  DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DL-STATE                PIC X(02).
+           05  FILLER                  PIC X(08) VALUE SPACE.
+           05  DL-ZIP                  PIC X(05).
+           05  FILLER                  PIC X(05) VALUE SPACE.
+           05  DL-ZIPNAME              PIC X(20).
+           05  FILLER                  PIC X(10) VALUE SPACE.
+           05  DL-POPULATION           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(63) VALUE SPACE.
+       01  SUBTOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(09) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'STATE '.
+           05  SL-STATE                PIC X(02).
+           05  FILLER                  PIC X(09) VALUE ' SUBTOTAL'.
+           05  FILLER                  PIC X(24) VALUE SPACE.
+           05  SL-SUBTOTAL             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(63) VALUE SPACE.
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(23) VALUE
+               'REPORT GRAND TOTAL'.
+           05  FILLER                  PIC X(27) VALUE SPACE.
+           05  GL-GRAND-TOTAL          PIC ZZ,ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(63) VALUE SPACE.
+       PROCEDURE DIVISION.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CUR1 THRU 2000-EXIT.
+           PERFORM 3000-FINISH-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-INITIALIZE - OPEN THE REPORT FILE AND CUR1,   *
+      * PRINT THE REPORT HEADINGS.                         *
+      *****************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT ZIP-POP-REPORT.
+           IF NOT WS-ZIPPRPT-OK
+               DISPLAY 'ZIPPOP02E UNABLE TO OPEN ZIP-POP-REPORT'
+                    ' STATUS=' WS-ZIPPRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           MOVE HDG1-LINE TO ZIP-POP-REPORT-LINE.
+           WRITE ZIP-POP-REPORT-LINE.
+           MOVE HDG2-LINE TO ZIP-POP-REPORT-LINE.
+           WRITE ZIP-POP-REPORT-LINE.
+           EXEC SQL OPEN CUR1 END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-PROCESS-CUR1 - FETCH EVERY ROW (ALREADY IN    *
+      * STATE / POPULATION DESCENDING ORDER FROM CUR1) AND *
+      * BREAK ON STATE-I FOR THE PER-STATE SUBTOTAL.       *
+      *****************************************************
+       2000-PROCESS-CUR1.
+           PERFORM 2100-FETCH-CUR1 THRU 2100-EXIT.
+           PERFORM 2200-PROCESS-ONE-ROW THRU 2200-EXIT
+               UNTIL WS-EOF.
+       2000-EXIT.
+           EXIT.
+       2100-FETCH-CUR1.
+           EXEC SQL
+               FETCH CUR1 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-EOF TO TRUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+       2200-PROCESS-ONE-ROW.
+           IF WS-FIRST-STATE
+               MOVE STATE-I TO WS-PREV-STATE
+               MOVE 'N' TO WS-FIRST-STATE-SW
+           END-IF.
+           IF STATE-I NOT = WS-PREV-STATE
+               PERFORM 2300-PRINT-STATE-SUBTOTAL THRU 2300-EXIT
+               MOVE STATE-I TO WS-PREV-STATE
+           END-IF.
+           MOVE STATE-I        TO DL-STATE.
+           MOVE ZIP-I          TO DL-ZIP.
+           MOVE ZIPNAME-I      TO DL-ZIPNAME.
+           MOVE POPULATION-I   TO DL-POPULATION.
+           MOVE DETAIL-LINE    TO ZIP-POP-REPORT-LINE.
+           WRITE ZIP-POP-REPORT-LINE.
+           ADD POPULATION-I TO WS-STATE-SUBTOTAL.
+           ADD POPULATION-I TO WS-GRAND-TOTAL.
+           PERFORM 2100-FETCH-CUR1 THRU 2100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *****************************************************
+      * 2300-PRINT-STATE-SUBTOTAL - PRINT AND RESET THE    *
+      * SUBTOTAL FOR WS-PREV-STATE.                        *
+      *****************************************************
+       2300-PRINT-STATE-SUBTOTAL.
+           MOVE WS-PREV-STATE     TO SL-STATE.
+           MOVE WS-STATE-SUBTOTAL TO SL-SUBTOTAL.
+           MOVE SUBTOTAL-LINE     TO ZIP-POP-REPORT-LINE.
+           WRITE ZIP-POP-REPORT-LINE.
+           MOVE ZERO TO WS-STATE-SUBTOTAL.
+       2300-EXIT.
+           EXIT.
+      *****************************************************
+      * 3000-FINISH-REPORT - FINAL STATE SUBTOTAL (IF ANY  *
+      * ROWS WERE FETCHED) AND THE REPORT GRAND TOTAL.     *
+      *****************************************************
+       3000-FINISH-REPORT.
+           IF NOT WS-FIRST-STATE
+               PERFORM 2300-PRINT-STATE-SUBTOTAL THRU 2300-EXIT
+           END-IF.
+           MOVE WS-GRAND-TOTAL TO GL-GRAND-TOTAL.
+           MOVE GRAND-TOTAL-LINE TO ZIP-POP-REPORT-LINE.
+           WRITE ZIP-POP-REPORT-LINE.
+       3000-EXIT.
+           EXIT.
+      *****************************************************
+      * 8000-CHECK-SQLCODE - COMMON SQLCODE CHECK.         *
+      *****************************************************
+       8000-CHECK-SQLCODE.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               DISPLAY 'ZIPPOP01E SQLCODE=' SQLCODE
+                    ' PROCESSING CUR1'
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       8000-EXIT.
+           EXIT.
+      *****************************************************
+      * 9000-TERMINATE - CLOSE THE CURSOR AND REPORT FILE. *
+      *****************************************************
+       9000-TERMINATE.
+           EXEC SQL CLOSE CUR1 END-EXEC.
+           CLOSE ZIP-POP-REPORT.
+       9000-EXIT.
+           EXIT.
