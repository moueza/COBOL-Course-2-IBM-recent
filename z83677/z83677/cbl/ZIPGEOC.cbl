@@ -0,0 +1,316 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZIPGEOC.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   08/09/2026  DJ   ORIGINAL - RECONCILIATION PASS   *
+      *                     OVER CUR1 TO FLAG ZBANK.ZIP     *
+      *                     ROWS WITH BLANK OR OUT-OF-      *
+      *                     CONTINENTAL-US-BOUNDS           *
+      *                     LONGITUDE-I/LATITUDE-I SO THEY  *
+      *                     CAN BE CORRECTED BEFORE THE     *
+      *                     BRANCH-DISTANCE JOB RUNS.       *
+      *   08/09/2026  DJ   COPY ZIPCURS NOW FOLLOWS COPY    *
+      *                     ZIPREC - CUR2'S WHERE CLAUSE     *
+      *                     NEEDS STATE-I ALREADY DECLARED.  *
+      *                     THE REPORT FILE OPEN IS NOW      *
+      *                     STATUS-CHECKED.                  *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-GEOC-REPORT  ASSIGN TO ZIPGRPT
+                  FILE STATUS IS WS-ZIPGRPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ZIP-GEOC-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-GEOC-REPORT-LINE        PIC X(132).
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL COMMUNICATIONS AREA AND ZBANK.ZIP DECLARATIONS *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+           COPY ZIPTAB.
+           COPY ZIPREC.
+      *****************************************************
+      * ZIPCURS MUST COME AFTER ZIPREC - CUR2'S WHERE       *
+      * CLAUSE REFERENCES STATE-I, WHICH THE PRECOMPILER    *
+      * REQUIRES TO ALREADY BE DECLARED.                    *
+      *****************************************************
+           COPY ZIPCURS.
+      *****************************************************
+      * REPORT LINE LAYOUTS                                *
+      *****************************************************
+       01  WS-ZIPGRPT-STATUS           PIC X(02).
+           88  WS-ZIPGRPT-OK               VALUE '00'.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-CHECKED-CNT          PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-EXCEPTION-CNT        PIC 9(7)  COMP  VALUE ZERO.
+       01  HDG1-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(48) VALUE
+               'ZBANK.ZIP GEOCODE RECONCILIATION EXCEPTIONS'.
+           05  FILLER                  PIC X(83) VALUE SPACE.
+       01  HDG2-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'ZIP'.
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'STATE'.
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE 'LONGITUDE'.
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  FILLER                  PIC X(12) VALUE 'LATITUDE'.
+           05  FILLER                  PIC X(03) VALUE SPACE.
+           05  FILLER                  PIC X(40) VALUE 'REASON'.
+           05  FILLER                  PIC X(43) VALUE SPACE.
+       01  DETAIL-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  DL-ZIP                  PIC X(05).
+           05  FILLER                  PIC X(04) VALUE SPACE.
+           05  DL-STATE                PIC X(02).
+           05  FILLER                  PIC X(07) VALUE SPACE.
+           05  DL-LONGITUDE            PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACE.
+           05  DL-LATITUDE             PIC X(10).
+           05  FILLER                  PIC X(05) VALUE SPACE.
+           05  DL-REASON               PIC X(40).
+           05  FILLER                  PIC X(43) VALUE SPACE.
+       01  SUMMARY-LINE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19) VALUE
+               'ZIPS CHECKED......:'.
+           05  SL-CHECKED              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(93) VALUE SPACE.
+       01  SUMMARY-LINE2.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(19) VALUE
+               'ZIPS EXCEPTED.....:'.
+           05  SL-EXCEPTED             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC X(93) VALUE SPACE.
+      *****************************************************
+      * CONTINENTAL US BOUNDS USED TO RANGE-CHECK A        *
+      * CONVERTED COORDINATE.                               *
+      *****************************************************
+       01  WS-MIN-LONGITUDE            PIC S9(3)V9(5) VALUE -125.00000.
+       01  WS-MAX-LONGITUDE            PIC S9(3)V9(5) VALUE  -66.00000.
+       01  WS-MIN-LATITUDE             PIC S9(3)V9(5) VALUE   24.00000.
+       01  WS-MAX-LATITUDE             PIC S9(3)V9(5) VALUE   49.00000.
+      *****************************************************
+      * WORK AREA USED TO PULL A SIGNED NUMERIC VALUE OUT  *
+      * OF A PIC X(10) LONGITUDE-I/LATITUDE-I COORDINATE,  *
+      * FORMATTED SNNN.NNNNN (SIGN, 3 INTEGER DIGITS, A    *
+      * DECIMAL POINT, 5 FRACTIONAL DIGITS).                *
+      *****************************************************
+       01  WS-COORD-EDIT.
+           05  WS-COORD-SIGN           PIC X(01).
+           05  WS-COORD-INT            PIC 9(03).
+           05  WS-COORD-DOT            PIC X(01).
+           05  WS-COORD-FRAC           PIC 9(05).
+       01  WS-COORD-VALUE              PIC S9(3)V9(5).
+       01  WS-COORD-FORMAT-SW          PIC X(01).
+           88  WS-COORD-FORMAT-OK          VALUE 'Y'.
+           88  WS-COORD-FORMAT-BAD         VALUE 'N'.
+       01  WS-EXCEPTION-SW             PIC X(01).
+           88  WS-ROW-EXCEPTED             VALUE 'Y'.
+           88  WS-ROW-CLEAN                VALUE 'N'.
+       01  WS-REASON                   PIC X(40).
+       PROCEDURE DIVISION.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-CUR1 THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-FINISH-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-INITIALIZE - OPEN THE REPORT AND CUR1, PRINT  *
+      * HEADINGS.                                           *
+      *****************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT ZIP-GEOC-REPORT.
+           IF NOT WS-ZIPGRPT-OK
+               DISPLAY 'ZG0002E UNABLE TO OPEN ZIP-GEOC-REPORT'
+                    ' STATUS=' WS-ZIPGRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           WRITE ZIP-GEOC-REPORT-LINE FROM HDG1-LINE.
+           WRITE ZIP-GEOC-REPORT-LINE FROM HDG2-LINE.
+           EXEC SQL OPEN CUR1 END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+           PERFORM 2100-FETCH-CUR1 THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-PROCESS-CUR1 - CHECK ONE ZIP-RECORD'S         *
+      * COORDINATES AND PRINT AN EXCEPTION LINE IF EITHER  *
+      * ONE IS BLANK OR OUT OF CONTINENTAL US BOUNDS.       *
+      *****************************************************
+       2000-PROCESS-CUR1.
+           ADD 1 TO WS-CHECKED-CNT.
+           SET WS-ROW-CLEAN TO TRUE.
+           MOVE SPACES TO WS-REASON.
+           PERFORM 2200-CHECK-LONGITUDE THRU 2200-EXIT.
+           PERFORM 2300-CHECK-LATITUDE THRU 2300-EXIT.
+           IF WS-ROW-EXCEPTED
+               PERFORM 2900-WRITE-EXCEPTION-LINE THRU 2900-EXIT
+           END-IF.
+           PERFORM 2100-FETCH-CUR1 THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+       2100-FETCH-CUR1.
+           EXEC SQL
+               FETCH CUR1 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   SET WS-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-EOF TO TRUE
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *****************************************************
+      * 2200-CHECK-LONGITUDE - BLANK OR OUT-OF-RANGE        *
+      * LONGITUDE-I IS A RECONCILIATION EXCEPTION.          *
+      *****************************************************
+       2200-CHECK-LONGITUDE.
+           IF LONGITUDE-I = SPACES
+               SET WS-ROW-EXCEPTED TO TRUE
+               STRING 'LONGITUDE IS BLANK' DELIMITED BY SIZE
+                   INTO WS-REASON
+           ELSE
+               MOVE LONGITUDE-I TO WS-COORD-EDIT
+               PERFORM 2500-CONVERT-COORD THRU 2500-EXIT
+               IF WS-COORD-FORMAT-BAD
+                   SET WS-ROW-EXCEPTED TO TRUE
+                   STRING 'LONGITUDE IS NOT A VALID NUMBER'
+                          DELIMITED BY SIZE
+                       INTO WS-REASON
+               ELSE
+                   IF WS-COORD-VALUE < WS-MIN-LONGITUDE
+                      OR WS-COORD-VALUE > WS-MAX-LONGITUDE
+                       SET WS-ROW-EXCEPTED TO TRUE
+                       STRING 'LONGITUDE OUT OF CONTINENTAL US RANGE'
+                              DELIMITED BY SIZE
+                           INTO WS-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *****************************************************
+      * 2300-CHECK-LATITUDE - BLANK OR OUT-OF-RANGE         *
+      * LATITUDE-I IS A RECONCILIATION EXCEPTION.           *
+      *****************************************************
+       2300-CHECK-LATITUDE.
+           IF LATITUDE-I = SPACES
+               SET WS-ROW-EXCEPTED TO TRUE
+               STRING 'LATITUDE IS BLANK' DELIMITED BY SIZE
+                   INTO WS-REASON
+           ELSE
+               MOVE LATITUDE-I TO WS-COORD-EDIT
+               PERFORM 2500-CONVERT-COORD THRU 2500-EXIT
+               IF WS-COORD-FORMAT-BAD
+                   SET WS-ROW-EXCEPTED TO TRUE
+                   STRING 'LATITUDE IS NOT A VALID NUMBER'
+                          DELIMITED BY SIZE
+                       INTO WS-REASON
+               ELSE
+                   IF WS-COORD-VALUE < WS-MIN-LATITUDE
+                      OR WS-COORD-VALUE > WS-MAX-LATITUDE
+                       SET WS-ROW-EXCEPTED TO TRUE
+                       STRING 'LATITUDE OUT OF CONTINENTAL US RANGE'
+                              DELIMITED BY SIZE
+                           INTO WS-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+      *****************************************************
+      * 2500-CONVERT-COORD - TURN THE SIGN/INTEGER/DOT/    *
+      * FRACTION SUBFIELDS JUST MOVED INTO WS-COORD-EDIT   *
+      * INTO A SIGNED NUMERIC VALUE IN WS-COORD-VALUE.      *
+      *****************************************************
+       2500-CONVERT-COORD.
+           SET WS-COORD-FORMAT-OK TO TRUE.
+           IF WS-COORD-INT NOT NUMERIC
+              OR WS-COORD-FRAC NOT NUMERIC
+               SET WS-COORD-FORMAT-BAD TO TRUE
+           ELSE
+               COMPUTE WS-COORD-VALUE =
+                       WS-COORD-INT + (WS-COORD-FRAC / 100000)
+               IF WS-COORD-SIGN = '-'
+                   COMPUTE WS-COORD-VALUE = WS-COORD-VALUE * -1
+               END-IF
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *****************************************************
+      * 2900-WRITE-EXCEPTION-LINE                          *
+      *****************************************************
+       2900-WRITE-EXCEPTION-LINE.
+           MOVE ZIP-I          TO DL-ZIP.
+           MOVE STATE-I        TO DL-STATE.
+           MOVE LONGITUDE-I    TO DL-LONGITUDE.
+           MOVE LATITUDE-I     TO DL-LATITUDE.
+           MOVE WS-REASON      TO DL-REASON.
+           WRITE ZIP-GEOC-REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-EXCEPTION-CNT.
+       2900-EXIT.
+           EXIT.
+      *****************************************************
+      * 3000-FINISH-REPORT - PRINT THE CLOSING COUNTS.     *
+      *****************************************************
+       3000-FINISH-REPORT.
+           MOVE WS-CHECKED-CNT   TO SL-CHECKED.
+           WRITE ZIP-GEOC-REPORT-LINE FROM SUMMARY-LINE.
+           MOVE WS-EXCEPTION-CNT TO SL-EXCEPTED.
+           WRITE ZIP-GEOC-REPORT-LINE FROM SUMMARY-LINE2.
+       3000-EXIT.
+           EXIT.
+      *****************************************************
+      * 8000-CHECK-SQLCODE - COMMON SQLCODE CHECK.         *
+      *****************************************************
+       8000-CHECK-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ZG0099E SQLCODE=' SQLCODE
+                        ' ON ZIP=' ZIP-I ' STATE=' STATE-I
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+      *****************************************************
+      * 9000-TERMINATE - CLOSE CUR1 AND THE REPORT.        *
+      *****************************************************
+       9000-TERMINATE.
+           EXEC SQL CLOSE CUR1 END-EXEC.
+           CLOSE ZIP-GEOC-REPORT.
+           DISPLAY 'ZG0001I CHECKED=' WS-CHECKED-CNT
+                ' EXCEPTIONS=' WS-EXCEPTION-CNT.
+       9000-EXIT.
+           EXIT.
