@@ -0,0 +1,62 @@
+      *****************************************************
+      * STATECD - TABLE OF VALID TWO-LETTER USPS STATE     *
+      * ABBREVIATIONS (50 STATES PLUS THE DISTRICT OF      *
+      * COLUMBIA), IN ASCENDING ORDER FOR SEARCH ALL.       *
+      *****************************************************
+       01  WS-STATE-TABLE.
+           05  FILLER PIC X(02) VALUE 'AK'.
+           05  FILLER PIC X(02) VALUE 'AL'.
+           05  FILLER PIC X(02) VALUE 'AR'.
+           05  FILLER PIC X(02) VALUE 'AZ'.
+           05  FILLER PIC X(02) VALUE 'CA'.
+           05  FILLER PIC X(02) VALUE 'CO'.
+           05  FILLER PIC X(02) VALUE 'CT'.
+           05  FILLER PIC X(02) VALUE 'DC'.
+           05  FILLER PIC X(02) VALUE 'DE'.
+           05  FILLER PIC X(02) VALUE 'FL'.
+           05  FILLER PIC X(02) VALUE 'GA'.
+           05  FILLER PIC X(02) VALUE 'HI'.
+           05  FILLER PIC X(02) VALUE 'IA'.
+           05  FILLER PIC X(02) VALUE 'ID'.
+           05  FILLER PIC X(02) VALUE 'IL'.
+           05  FILLER PIC X(02) VALUE 'IN'.
+           05  FILLER PIC X(02) VALUE 'KS'.
+           05  FILLER PIC X(02) VALUE 'KY'.
+           05  FILLER PIC X(02) VALUE 'LA'.
+           05  FILLER PIC X(02) VALUE 'MA'.
+           05  FILLER PIC X(02) VALUE 'MD'.
+           05  FILLER PIC X(02) VALUE 'ME'.
+           05  FILLER PIC X(02) VALUE 'MI'.
+           05  FILLER PIC X(02) VALUE 'MN'.
+           05  FILLER PIC X(02) VALUE 'MO'.
+           05  FILLER PIC X(02) VALUE 'MS'.
+           05  FILLER PIC X(02) VALUE 'MT'.
+           05  FILLER PIC X(02) VALUE 'NC'.
+           05  FILLER PIC X(02) VALUE 'ND'.
+           05  FILLER PIC X(02) VALUE 'NE'.
+           05  FILLER PIC X(02) VALUE 'NH'.
+           05  FILLER PIC X(02) VALUE 'NJ'.
+           05  FILLER PIC X(02) VALUE 'NM'.
+           05  FILLER PIC X(02) VALUE 'NV'.
+           05  FILLER PIC X(02) VALUE 'NY'.
+           05  FILLER PIC X(02) VALUE 'OH'.
+           05  FILLER PIC X(02) VALUE 'OK'.
+           05  FILLER PIC X(02) VALUE 'OR'.
+           05  FILLER PIC X(02) VALUE 'PA'.
+           05  FILLER PIC X(02) VALUE 'RI'.
+           05  FILLER PIC X(02) VALUE 'SC'.
+           05  FILLER PIC X(02) VALUE 'SD'.
+           05  FILLER PIC X(02) VALUE 'TN'.
+           05  FILLER PIC X(02) VALUE 'TX'.
+           05  FILLER PIC X(02) VALUE 'UT'.
+           05  FILLER PIC X(02) VALUE 'VA'.
+           05  FILLER PIC X(02) VALUE 'VT'.
+           05  FILLER PIC X(02) VALUE 'WA'.
+           05  FILLER PIC X(02) VALUE 'WI'.
+           05  FILLER PIC X(02) VALUE 'WV'.
+           05  FILLER PIC X(02) VALUE 'WY'.
+       01  WS-STATE-TABLE-R REDEFINES WS-STATE-TABLE.
+           05  WS-STATE-TABLE-ENTRY OCCURS 51 TIMES
+               ASCENDING KEY IS WS-STATE-CODE
+               INDEXED BY WS-STATE-IDX.
+               10  WS-STATE-CODE        PIC X(02).
