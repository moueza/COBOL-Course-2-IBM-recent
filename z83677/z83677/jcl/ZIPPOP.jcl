@@ -0,0 +1,19 @@
+//ZIPPOP   JOB  (ACCTNO),'POP LISTING',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* QUARTERLY ZBANK.ZIP POPULATION LISTING BY STATE, WITH A        *
+//* SUBTOTAL PER STATE AND A GRAND TOTAL, FOR THE POPULATION       *
+//* BUREAU EXTRACT.                                                *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=ZBANK.DB2.SDSNLOAD,DISP=SHR
+//DBRMLIB  DD   DSN=ZBANK.DB2.DBRMLIB,DISP=SHR
+//ZIPPRPT  DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(ZIPPOP) PLAN(ZIPPPPL) LIB('ZBANK.DB2.LOADLIB')
+  END
+/*
