@@ -0,0 +1,59 @@
+      *****************************************************
+      * ZIPINQM - SYMBOLIC MAP FOR MAP ZIPINQ1, MAPSET     *
+      * ZIPINQM, AS PRODUCED BY THE BMS ASSEMBLY OF        *
+      * bms/ZIPINQM.bms (LANG=COBOL).  DO NOT HAND-EDIT -  *
+      * REASSEMBLE THE MAPSET AND REGENERATE INSTEAD.       *
+      *****************************************************
+       01  ZIPINQ1I.
+           05  FILLER                  PIC X(12).
+           05  SEARCHL                 PIC S9(4) COMP.
+           05  SEARCHF                 PIC X.
+           05  FILLER REDEFINES SEARCHF.
+               10  SEARCHA             PIC X.
+           05  SEARCHI                 PIC X(20).
+       01  ZIPINQ1O  REDEFINES ZIPINQ1I.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  SEARCHO                 PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(78).
+           05  FILLER                  PIC X(3).
+           05  ZIP1O                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  CTY1O                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ST1O                    PIC X(2).
+           05  FILLER                  PIC X(3).
+           05  POP1O                   PIC Z(8)9.
+           05  FILLER                  PIC X(3).
+           05  ZIP2O                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  CTY2O                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ST2O                    PIC X(2).
+           05  FILLER                  PIC X(3).
+           05  POP2O                   PIC Z(8)9.
+           05  FILLER                  PIC X(3).
+           05  ZIP3O                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  CTY3O                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ST3O                    PIC X(2).
+           05  FILLER                  PIC X(3).
+           05  POP3O                   PIC Z(8)9.
+           05  FILLER                  PIC X(3).
+           05  ZIP4O                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  CTY4O                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ST4O                    PIC X(2).
+           05  FILLER                  PIC X(3).
+           05  POP4O                   PIC Z(8)9.
+           05  FILLER                  PIC X(3).
+           05  ZIP5O                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  CTY5O                   PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  ST5O                    PIC X(2).
+           05  FILLER                  PIC X(3).
+           05  POP5O                   PIC Z(8)9.
