@@ -0,0 +1,355 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZIPINQ.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   08/09/2026  DJ   ORIGINAL - ONLINE CICS TRANSACTION *
+      *                     ZIPQ.  LETS A TELLER OR CSR LOOK *
+      *                     UP ZBANK.ZIP BY A PARTIAL ZIP   *
+      *                     CODE OR CITY NAME WITHOUT       *
+      *                     CALLING THE BACK OFFICE.        *
+      *   08/09/2026  DJ   MOVED WS-ZIP-PREFIX/WS-NAME-      *
+      *                     PREFIX AHEAD OF THE CUR3/CUR4    *
+      *                     DECLARES THE PRECOMPILER NEEDS   *
+      *                     THEM DECLARED FIRST; BLANKED     *
+      *                     UNUSED RESULT LINES ON A SHORT   *
+      *                     SEARCH; DROPPED THE UNREACHABLE  *
+      *                     GOBACK AFTER THE TASK'S RETURN.  *
+      *   08/09/2026  DJ   ADDED COPY DFHAID - DFHPF3 IS     *
+      *                     NOT AUTO-INSERTED BY THE         *
+      *                     TRANSLATOR THE WAY EIBAID/       *
+      *                     EIBCALEN ARE.                    *
+      *   08/09/2026  DJ   ADDED THE MISSING FROM() ON BOTH  *
+      *                     SEND MAP CALLS AND THE MISSING   *
+      *                     INTO() ON RECEIVE MAP - NONE OF  *
+      *                     THEM WERE LEGAL CICS COMMANDS    *
+      *                     WITHOUT THESE.  A SEARCH FOR A   *
+      *                     MULTI-WORD CITY NAME NO LONGER   *
+      *                     GETS CUT OFF AT THE FIRST        *
+      *                     EMBEDDED SPACE WHEN BUILDING THE *
+      *                     CUR4 LIKE PATTERN.               *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL COMMUNICATIONS AREA AND ZBANK.ZIP DECLARATIONS *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+           COPY ZIPTAB.
+           COPY ZIPREC.
+      *****************************************************
+      * ATTENTION IDENTIFIER CONSTANTS (DFHPF3, ETC) - NOT *
+      * AUTO-INSERTED BY THE TRANSLATOR LIKE EIBAID/       *
+      * EIBCALEN, SO THEY MUST BE COPIED EXPLICITLY.       *
+      *****************************************************
+           COPY DFHAID.
+      *****************************************************
+      * HOST VARIABLES FOR THE PREFIX-SEARCH CURSORS BELOW -*
+      * MUST BE DECLARED BEFORE CUR3/CUR4 SO THE            *
+      * PRECOMPILER CAN RESOLVE THE HOST VARIABLE           *
+      * REFERENCES IN THEIR WHERE CLAUSES.                  *
+      *****************************************************
+       01  WS-ZIP-PREFIX               PIC X(07)  VALUE SPACES.
+       01  WS-NAME-PREFIX              PIC X(22)  VALUE SPACES.
+      *****************************************************
+      * PREFIX-SEARCH CURSORS FOR THIS TRANSACTION ONLY -  *
+      * NOT SHARED VIA ZIPCURS SINCE NO BATCH PROGRAM USES *
+      * THEM AND THEIR HOST VARIABLES ARE LOCAL TO ZIPINQ. *
+      *****************************************************
+                EXEC SQL DECLARE CUR3  CURSOR FOR
+                         SELECT * FROM ZBANK.ZIP
+                         WHERE ZIP LIKE :WS-ZIP-PREFIX
+                         FETCH FIRST 5 ROWS ONLY
+                     END-EXEC.
+                EXEC SQL DECLARE CUR4  CURSOR FOR
+                         SELECT * FROM ZBANK.ZIP
+                         WHERE ZIPNAME LIKE :WS-NAME-PREFIX
+                         FETCH FIRST 5 ROWS ONLY
+                     END-EXEC.
+      *****************************************************
+      * SYMBOLIC MAP FOR THE INQUIRY SCREEN.               *
+      *****************************************************
+           COPY ZIPINQM.
+      *****************************************************
+      * WORK FIELDS.                                        *
+      *****************************************************
+       01  WS-SEARCH-TEXT              PIC X(20)  VALUE SPACES.
+       01  WS-SWITCHES.
+           05  WS-SEARCH-BY-SW         PIC X(01).
+               88  WS-SEARCH-BY-ZIP        VALUE 'Z'.
+               88  WS-SEARCH-BY-NAME       VALUE 'N'.
+           05  WS-CUR-EOF-SW           PIC X(01)  VALUE 'N'.
+               88  WS-CUR-EOF              VALUE 'Y'.
+       01  WS-ROW-COUNT                PIC 9(01)  VALUE ZERO.
+       01  WS-ROW-IDX                  PIC 9(01)  VALUE ZERO.
+       01  WS-SEARCH-LEN               PIC 9(02)  VALUE ZERO.
+      *****************************************************
+      * ONE SET OF POPULATION-I DISPLAY FIELDS PER RESULT  *
+      * LINE, SUBSCRIPTED BY WS-ROW-IDX.                   *
+      *****************************************************
+       01  WS-RESULT-ROWS.
+           05  WS-RESULT-ROW OCCURS 5 TIMES.
+               10  WS-RESULT-ZIP       PIC X(05).
+               10  WS-RESULT-CITY      PIC X(20).
+               10  WS-RESULT-STATE     PIC X(02).
+               10  WS-RESULT-POP       PIC 9(07).
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(01).
+       PROCEDURE DIVISION.
+      *****************************************************
+      * 0000-MAINLINE - FIRST-TIME ENTRY SENDS A BLANK     *
+      * SCREEN; A REENTRY (EIBCALEN NOT ZERO, OR JUST      *
+      * COMING BACK FROM A PRIOR SEND) PROCESSES WHAT THE  *
+      * TELLER TYPED.                                      *
+      *****************************************************
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+               EXEC CICS RETURN
+                   TRANSID('ZIPQ')
+                   COMMAREA(DFHCOMMAREA)
+               END-EXEC
+           ELSE
+               IF EIBAID = DFHPF3
+                   PERFORM 9000-END-CONVERSATION THRU 9000-EXIT
+               ELSE
+                   PERFORM 2000-RECEIVE-AND-SEARCH THRU 2000-EXIT
+                   EXEC CICS RETURN
+                       TRANSID('ZIPQ')
+                       COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               END-IF
+           END-IF.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-SEND-INITIAL-MAP                              *
+      *****************************************************
+       1000-SEND-INITIAL-MAP.
+           MOVE LOW-VALUES TO ZIPINQ1O.
+           MOVE SPACES TO MSGO.
+           EXEC CICS SEND MAP('ZIPINQ1')
+                          MAPSET('ZIPINQM')
+                          FROM(ZIPINQ1O)
+                          ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-RECEIVE-AND-SEARCH - READ THE SEARCH FIELD,   *
+      * DECIDE WHETHER IT LOOKS LIKE A ZIP PREFIX OR A     *
+      * CITY-NAME PREFIX, RUN THE MATCHING CURSOR AND      *
+      * RESEND THE MAP WITH THE RESULTS.                   *
+      *****************************************************
+       2000-RECEIVE-AND-SEARCH.
+           EXEC CICS RECEIVE MAP('ZIPINQ1')
+                              MAPSET('ZIPINQM')
+                              INTO(ZIPINQ1I)
+           END-EXEC.
+           MOVE SEARCHI TO WS-SEARCH-TEXT.
+           MOVE ZERO TO WS-ROW-COUNT.
+           IF WS-SEARCH-TEXT = SPACES
+               MOVE 'ENTER A ZIP PREFIX OR PART OF A CITY NAME'
+                    TO MSGO
+           ELSE
+               IF WS-SEARCH-TEXT (1:1) NUMERIC
+                   SET WS-SEARCH-BY-ZIP TO TRUE
+                   PERFORM 2100-SEARCH-BY-ZIP THRU 2100-EXIT
+               ELSE
+                   SET WS-SEARCH-BY-NAME TO TRUE
+                   PERFORM 2200-SEARCH-BY-NAME THRU 2200-EXIT
+               END-IF
+               PERFORM 2500-FORMAT-RESULTS THRU 2500-EXIT
+           END-IF.
+           EXEC CICS SEND MAP('ZIPINQ1')
+                          MAPSET('ZIPINQM')
+                          FROM(ZIPINQ1O)
+                          DATAONLY
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2100-SEARCH-BY-ZIP - CUR3, ZIP LIKE THE TYPED      *
+      * PREFIX FOLLOWED BY A WILDCARD.                     *
+      *****************************************************
+       2100-SEARCH-BY-ZIP.
+           STRING WS-SEARCH-TEXT DELIMITED BY SPACE
+                  '%' DELIMITED BY SIZE
+               INTO WS-ZIP-PREFIX.
+           EXEC SQL OPEN CUR3 END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+           MOVE 'N' TO WS-CUR-EOF-SW.
+           PERFORM 2300-FETCH-CUR3 THRU 2300-EXIT
+               UNTIL WS-CUR-EOF OR WS-ROW-COUNT = 5.
+           EXEC SQL CLOSE CUR3 END-EXEC.
+       2100-EXIT.
+           EXIT.
+       2300-FETCH-CUR3.
+           EXEC SQL
+               FETCH CUR3 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE ZIP-I      TO WS-RESULT-ZIP (WS-ROW-COUNT)
+                   MOVE ZIPNAME-I  TO WS-RESULT-CITY (WS-ROW-COUNT)
+                   MOVE STATE-I    TO WS-RESULT-STATE (WS-ROW-COUNT)
+                   MOVE POPULATION-I TO WS-RESULT-POP (WS-ROW-COUNT)
+               WHEN 100
+                   SET WS-CUR-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-CUR-EOF TO TRUE
+           END-EVALUATE.
+       2300-EXIT.
+           EXIT.
+      *****************************************************
+      * 2150-COMPUTE-SEARCH-LEN - WS-SEARCH-TEXT IS SPACE- *
+      * PADDED TO PIC X(20); BACK UP FROM THE END UNTIL A  *
+      * NON-SPACE CHARACTER IS FOUND SO CALLERS CAN        *
+      * REFERENCE-MODIFY JUST THE TYPED TEXT WITHOUT       *
+      * LOSING AN EMBEDDED (INTERIOR) SPACE.               *
+      *****************************************************
+       2150-COMPUTE-SEARCH-LEN.
+           MOVE 20 TO WS-SEARCH-LEN.
+           PERFORM 2160-TRIM-TRAILING-SPACE THRU 2160-EXIT
+               UNTIL WS-SEARCH-LEN = ZERO
+                  OR WS-SEARCH-TEXT (WS-SEARCH-LEN:1) NOT = SPACE.
+       2150-EXIT.
+           EXIT.
+       2160-TRIM-TRAILING-SPACE.
+           SUBTRACT 1 FROM WS-SEARCH-LEN.
+       2160-EXIT.
+           EXIT.
+      *****************************************************
+      * 2200-SEARCH-BY-NAME - CUR4, ZIPNAME LIKE A         *
+      * WILDCARD ON EITHER SIDE OF THE TYPED TEXT.  THE    *
+      * SEARCH TEXT IS TRIMMED BY ITS ACTUAL LENGTH (NOT   *
+      * DELIMITED BY SPACE) SO A MULTI-WORD CITY NAME WITH *
+      * AN EMBEDDED SPACE IS NOT CUT OFF AT THE FIRST ONE. *
+      *****************************************************
+       2200-SEARCH-BY-NAME.
+           PERFORM 2150-COMPUTE-SEARCH-LEN THRU 2150-EXIT.
+           STRING '%' DELIMITED BY SIZE
+                  WS-SEARCH-TEXT (1:WS-SEARCH-LEN) DELIMITED BY SIZE
+                  '%' DELIMITED BY SIZE
+               INTO WS-NAME-PREFIX.
+           EXEC SQL OPEN CUR4 END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+           MOVE 'N' TO WS-CUR-EOF-SW.
+           PERFORM 2400-FETCH-CUR4 THRU 2400-EXIT
+               UNTIL WS-CUR-EOF OR WS-ROW-COUNT = 5.
+           EXEC SQL CLOSE CUR4 END-EXEC.
+       2200-EXIT.
+           EXIT.
+       2400-FETCH-CUR4.
+           EXEC SQL
+               FETCH CUR4 INTO :ZIP-RECORD
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-ROW-COUNT
+                   MOVE ZIP-I      TO WS-RESULT-ZIP (WS-ROW-COUNT)
+                   MOVE ZIPNAME-I  TO WS-RESULT-CITY (WS-ROW-COUNT)
+                   MOVE STATE-I    TO WS-RESULT-STATE (WS-ROW-COUNT)
+                   MOVE POPULATION-I TO WS-RESULT-POP (WS-ROW-COUNT)
+               WHEN 100
+                   SET WS-CUR-EOF TO TRUE
+               WHEN OTHER
+                   PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+                   SET WS-CUR-EOF TO TRUE
+           END-EVALUATE.
+       2400-EXIT.
+           EXIT.
+      *****************************************************
+      * 2500-FORMAT-RESULTS - MOVE WHATEVER WAS FOUND INTO *
+      * THE OUTPUT MAP, BLANKING OUT ANY UNUSED RESULT     *
+      * LINES, AND SET THE MESSAGE LINE.                   *
+      *****************************************************
+       2500-FORMAT-RESULTS.
+           IF WS-ROW-COUNT = ZERO
+               MOVE 'NO MATCHING ZIP CODES FOUND' TO MSGO
+           ELSE
+               MOVE SPACES TO MSGO
+           END-IF.
+           IF WS-ROW-COUNT >= 1
+               MOVE WS-RESULT-ZIP (1)   TO ZIP1O
+               MOVE WS-RESULT-CITY (1)  TO CTY1O
+               MOVE WS-RESULT-STATE (1) TO ST1O
+               MOVE WS-RESULT-POP (1)   TO POP1O
+           ELSE
+               MOVE SPACES TO ZIP1O CTY1O ST1O
+               MOVE ZERO   TO POP1O
+           END-IF.
+           IF WS-ROW-COUNT >= 2
+               MOVE WS-RESULT-ZIP (2)   TO ZIP2O
+               MOVE WS-RESULT-CITY (2)  TO CTY2O
+               MOVE WS-RESULT-STATE (2) TO ST2O
+               MOVE WS-RESULT-POP (2)   TO POP2O
+           ELSE
+               MOVE SPACES TO ZIP2O CTY2O ST2O
+               MOVE ZERO   TO POP2O
+           END-IF.
+           IF WS-ROW-COUNT >= 3
+               MOVE WS-RESULT-ZIP (3)   TO ZIP3O
+               MOVE WS-RESULT-CITY (3)  TO CTY3O
+               MOVE WS-RESULT-STATE (3) TO ST3O
+               MOVE WS-RESULT-POP (3)   TO POP3O
+           ELSE
+               MOVE SPACES TO ZIP3O CTY3O ST3O
+               MOVE ZERO   TO POP3O
+           END-IF.
+           IF WS-ROW-COUNT >= 4
+               MOVE WS-RESULT-ZIP (4)   TO ZIP4O
+               MOVE WS-RESULT-CITY (4)  TO CTY4O
+               MOVE WS-RESULT-STATE (4) TO ST4O
+               MOVE WS-RESULT-POP (4)   TO POP4O
+           ELSE
+               MOVE SPACES TO ZIP4O CTY4O ST4O
+               MOVE ZERO   TO POP4O
+           END-IF.
+           IF WS-ROW-COUNT >= 5
+               MOVE WS-RESULT-ZIP (5)   TO ZIP5O
+               MOVE WS-RESULT-CITY (5)  TO CTY5O
+               MOVE WS-RESULT-STATE (5) TO ST5O
+               MOVE WS-RESULT-POP (5)   TO POP5O
+           ELSE
+               MOVE SPACES TO ZIP5O CTY5O ST5O
+               MOVE ZERO   TO POP5O
+           END-IF.
+       2500-EXIT.
+           EXIT.
+      *****************************************************
+      * 8000-CHECK-SQLCODE - COMMON SQLCODE CHECK.         *
+      *****************************************************
+       8000-CHECK-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'SEARCH FAILED - SEE CSR FOR ASSISTANCE'
+                        TO MSGO
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+      *****************************************************
+      * 9000-END-CONVERSATION - PF3 ENDS THE TRANSACTION.  *
+      *****************************************************
+       9000-END-CONVERSATION.
+           EXEC CICS SEND TEXT
+                          FROM('ZIP INQUIRY ENDED')
+                          ERASE
+                          FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       9000-EXIT.
+           EXIT.
