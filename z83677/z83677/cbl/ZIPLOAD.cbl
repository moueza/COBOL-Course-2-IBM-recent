@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZIPLOAD.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   08/09/2026  DJ   ORIGINAL - QUARTERLY LOADER FOR  *
+      *                     THE VENDOR ZIP/CITY/STATE/LAT-  *
+      *                     LONG/POPULATION EXTRACT FILE.   *
+      *                     REPLACES THE MANUAL LOAD OF     *
+      *                     ZBANK.ZIP.                      *
+      *   08/09/2026  DJ   EACH LOADED ROW NOW WRITES AN    *
+      *                     AUDIT IMAGE TO ZBANK.ZIPHIST.   *
+      *   08/09/2026  DJ   THE LOAD REPORT OPEN IS NOW      *
+      *                     STATUS-CHECKED.                 *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VENDOR-ZIP-FILE   ASSIGN TO VNDRZIP
+                  FILE STATUS IS WS-VENDOR-STATUS.
+           SELECT ZIP-LOAD-REPORT   ASSIGN TO ZLOADRPT
+                  FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      *****************************************************
+      * VENDOR FIXED-WIDTH ZIP/CITY/STATE/LAT-LONG/        *
+      * POPULATION EXTRACT RECORD.                         *
+      *****************************************************
+       FD  VENDOR-ZIP-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  VENDOR-ZIP-RECORD.
+           05  VZ-ZIP                  PIC X(05).
+           05  VZ-CITY                 PIC X(20).
+           05  VZ-STATE                PIC X(02).
+           05  VZ-LONGITUDE            PIC X(10).
+           05  VZ-LATITUDE             PIC X(10).
+           05  VZ-POPULATION           PIC 9(07).
+           05  VZ-COUNTY               PIC X(25).
+           05  VZ-TIMEZONE             PIC X(15).
+           05  VZ-AREA-CODE            PIC X(03).
+       FD  ZIP-LOAD-REPORT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZIP-LOAD-REPORT-LINE        PIC X(80).
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA (COMMUNICATIONS AREA)        *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+      * SQL DECLARATION FOR TABLE - SHARED COPYBOOK SO      *
+      * EVERY ZBANK.ZIP PROGRAM SEES THE SAME COLUMN LIST.  *
+      *****************************************************
+           COPY ZIPTAB.
+      *****************************************************
+      * STRUCTURE FOR A ZBANK.ZIP ROW - SHARED COPYBOOK.    *
+      *****************************************************
+           COPY ZIPREC.
+      *****************************************************
+      * SWITCHES AND COUNTERS FOR THE LOAD PASS.           *
+      *****************************************************
+       01  WS-VENDOR-STATUS            PIC X(02).
+           88  WS-VENDOR-OK                VALUE '00'.
+           88  WS-VENDOR-EOF               VALUE '10'.
+       01  WS-REPORT-STATUS            PIC X(02).
+           88  WS-REPORT-OK                VALUE '00'.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+               88  WS-EOF                  VALUE 'Y'.
+           05  WS-SQL-SW               PIC X(01)  VALUE 'N'.
+               88  WS-SQL-OK               VALUE 'N'.
+               88  WS-SQL-ERROR            VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-CNT             PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-LOAD-CNT             PIC 9(7)  COMP  VALUE ZERO.
+           05  WS-REJECT-CNT           PIC 9(7)  COMP  VALUE ZERO.
+      *****************************************************
+      * FIELDS PASSED TO/FROM THE ZIPVAL VALIDATION        *
+      * SUBPROGRAM - THE SAME SHARED SUBPROGRAM THE SQL    *
+      * MAINTENANCE PROGRAM USES, SO A VENDOR ROW IS HELD  *
+      * TO THE SAME RULE AS A HAND-KEYED MAINTENANCE       *
+      * TRANSACTION.                                       *
+      *****************************************************
+       01  WS-VALID-SW                 PIC X(01).
+           88  WS-VALID                    VALUE 'Y'.
+           88  WS-INVALID                  VALUE 'N'.
+       01  WS-REJECT-REASON            PIC X(40).
+      *****************************************************
+      * SQL DECLARATION AND HOST STRUCTURE FOR THE         *
+      * ZBANK.ZIPHIST AUDIT TABLE - SHARED COPYBOOKS.      *
+      *****************************************************
+           COPY ZIPHTAB.
+           COPY ZIPHIST.
+      *****************************************************
+      * FIELDS USED TO BUILD THE ZBANK.ZIPHIST AUDIT ROW.  *
+      *****************************************************
+       01  WS-CHANGE-JOB               PIC X(08)  VALUE 'ZIPLOAD'.
+       01  WS-CHANGE-USER              PIC X(08)  VALUE SPACES.
+       PROCEDURE DIVISION.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-VENDOR-FILE THRU 2000-EXIT.
+           PERFORM 2100-PROCESS-VENDOR-ROW THRU 2100-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-INITIALIZE - OPEN THE VENDOR EXTRACT AND THE  *
+      * LOAD REPORT.                                       *
+      *****************************************************
+       1000-INITIALIZE.
+           EXEC SQL
+               SET :WS-CHANGE-USER = USER
+           END-EXEC.
+           OPEN INPUT VENDOR-ZIP-FILE.
+           IF NOT WS-VENDOR-OK
+               DISPLAY 'ZL0010E UNABLE TO OPEN VENDOR-ZIP-FILE'
+                    ' STATUS=' WS-VENDOR-STATUS
+               SET WS-EOF TO TRUE
+           END-IF.
+           OPEN OUTPUT ZIP-LOAD-REPORT.
+           IF NOT WS-REPORT-OK
+               DISPLAY 'ZL0011E UNABLE TO OPEN ZIP-LOAD-REPORT'
+                    ' STATUS=' WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-READ-VENDOR-FILE                              *
+      *****************************************************
+       2000-READ-VENDOR-FILE.
+           IF NOT WS-EOF
+               READ VENDOR-ZIP-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-READ-CNT
+               END-READ
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2100-PROCESS-VENDOR-ROW - MAP THE VENDOR RECORD TO *
+      * ZIP-RECORD, VALIDATE IT, AND INSERT IT INTO        *
+      * ZBANK.ZIP.                                         *
+      *****************************************************
+       2100-PROCESS-VENDOR-ROW.
+           MOVE VZ-ZIP             TO ZIP-I.
+           MOVE VZ-STATE           TO STATE-I.
+           MOVE VZ-CITY            TO ZIPNAME-I.
+           MOVE VZ-LONGITUDE       TO LONGITUDE-I.
+           MOVE VZ-LATITUDE        TO LATITUDE-I.
+           MOVE VZ-POPULATION      TO POPULATION-I.
+           MOVE VZ-COUNTY          TO COUNTY-I.
+           MOVE VZ-TIMEZONE        TO TIMEZONE-I.
+           MOVE VZ-AREA-CODE       TO AREA-CODE-I.
+           CALL 'ZIPVAL' USING ZIP-I, STATE-I,
+                                WS-VALID-SW, WS-REJECT-REASON.
+           IF WS-INVALID
+               PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+           ELSE
+               EXEC SQL
+                   INSERT INTO ZBANK.ZIP
+                          (ZIP, STATE, ZIPNAME, LONGITUDE, LATITUDE,
+                           POPULATION, COUNTY, TIMEZONE, AREA_CODE)
+                       VALUES (:ZIP-I, :STATE-I, :ZIPNAME-I,
+                               :LONGITUDE-I, :LATITUDE-I,
+                               :POPULATION-I, :COUNTY-I,
+                               :TIMEZONE-I, :AREA-CODE-I)
+               END-EXEC
+               PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT
+               IF WS-SQL-OK
+                   ADD 1 TO WS-LOAD-CNT
+                   SET HIST-TYPE-INSERT TO TRUE
+                   MOVE SPACES TO HIST-OLD-ZIPNAME-I
+                   MOVE ZERO   TO HIST-OLD-POPULATION-I
+                   PERFORM 6000-WRITE-ZIPHIST-ROW THRU 6000-EXIT
+               ELSE
+                   MOVE 'ZBANK.ZIP INSERT FAILED - SEE SQLCODE'
+                        TO WS-REJECT-REASON
+                   PERFORM 2900-WRITE-REJECT-LINE THRU 2900-EXIT
+               END-IF
+           END-IF.
+           PERFORM 2000-READ-VENDOR-FILE THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+      *****************************************************
+      * 2900-WRITE-REJECT-LINE - LOG A VENDOR ROW THAT WAS *
+      * NOT LOADED, WITH A READABLE REASON.                *
+      *****************************************************
+       2900-WRITE-REJECT-LINE.
+           STRING 'REJECTED ZIP=' DELIMITED BY SIZE
+                  VZ-ZIP           DELIMITED BY SIZE
+                  ' STATE=' DELIMITED BY SIZE
+                  VZ-STATE         DELIMITED BY SIZE
+                  ' REASON=' DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+               INTO ZIP-LOAD-REPORT-LINE.
+           WRITE ZIP-LOAD-REPORT-LINE.
+           ADD 1 TO WS-REJECT-CNT.
+       2900-EXIT.
+           EXIT.
+      *****************************************************
+      * 6000-WRITE-ZIPHIST-ROW - INSERT A BEFORE/AFTER     *
+      * IMAGE OF THE JUST-LOADED ROW INTO ZBANK.ZIPHIST.   *
+      * HIST-CHANGE-TYPE AND HIST-OLD-ZIPNAME-I/           *
+      * HIST-OLD-POPULATION-I MUST BE SET BY THE CALLER    *
+      * BEFORE THIS IS PERFORMED.                          *
+      *****************************************************
+       6000-WRITE-ZIPHIST-ROW.
+           MOVE ZIP-I              TO HIST-ZIP-I.
+           MOVE STATE-I            TO HIST-STATE-I.
+           MOVE ZIPNAME-I          TO HIST-NEW-ZIPNAME-I.
+           MOVE POPULATION-I       TO HIST-NEW-POPULATION-I.
+           MOVE WS-CHANGE-JOB      TO HIST-CHANGE-JOB.
+           MOVE WS-CHANGE-USER     TO HIST-CHANGE-USER.
+           EXEC SQL
+               INSERT INTO ZBANK.ZIPHIST
+                      (ZIP, STATE, CHANGE_TYPE, OLD_ZIPNAME,
+                       NEW_ZIPNAME, OLD_POPULATION, NEW_POPULATION,
+                       CHANGE_TS, CHANGE_JOB, CHANGE_USER)
+                   VALUES (:HIST-ZIP-I, :HIST-STATE-I,
+                           :HIST-CHANGE-TYPE, :HIST-OLD-ZIPNAME-I,
+                           :HIST-NEW-ZIPNAME-I, :HIST-OLD-POPULATION-I,
+                           :HIST-NEW-POPULATION-I, CURRENT TIMESTAMP,
+                           :HIST-CHANGE-JOB, :HIST-CHANGE-USER)
+           END-EXEC.
+           PERFORM 8000-CHECK-SQLCODE THRU 8000-EXIT.
+       6000-EXIT.
+           EXIT.
+      *****************************************************
+      * 8000-CHECK-SQLCODE - COMMON SQLCODE CHECK.         *
+      *****************************************************
+       8000-CHECK-SQLCODE.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-SQL-OK TO TRUE
+               WHEN OTHER
+                   SET WS-SQL-ERROR TO TRUE
+                   DISPLAY 'ZL0099E SQLCODE=' SQLCODE
+                        ' ON ZIP=' ZIP-I ' STATE=' STATE-I
+           END-EVALUATE.
+       8000-EXIT.
+           EXIT.
+      *****************************************************
+      * 9000-TERMINATE - CLOSE FILES AND REPORT COUNTS.    *
+      *****************************************************
+       9000-TERMINATE.
+           IF WS-VENDOR-OK OR WS-VENDOR-EOF
+               CLOSE VENDOR-ZIP-FILE
+           END-IF.
+           CLOSE ZIP-LOAD-REPORT.
+           DISPLAY 'ZL0001I READ=' WS-READ-CNT
+                ' LOADED=' WS-LOAD-CNT
+                ' REJECTED=' WS-REJECT-CNT.
+       9000-EXIT.
+           EXIT.
