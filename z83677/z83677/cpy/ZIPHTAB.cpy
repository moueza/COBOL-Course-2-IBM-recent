@@ -0,0 +1,19 @@
+      *****************************************************
+      * ZIPHTAB - SQL DECLARATION FOR THE ZBANK.ZIPHIST    *
+      * AUDIT TABLE.  HOLDS A BEFORE/AFTER IMAGE OF EVERY   *
+      * INSERT, UPDATE OR DELETE APPLIED TO A ZBANK.ZIP     *
+      * ROW BY THE MAINTENANCE PARAGRAPHS.                  *
+      *   08/09/2026  DJ   ORIGINAL.                        *
+      *****************************************************
+                EXEC SQL DECLARE ZBANK.ZIPHIST TABLE
+                        (ZIP            CHAR(5)     NOT NULL,
+                         STATE          CHAR(2)     NOT NULL,
+                         CHANGE_TYPE    CHAR(1)     NOT NULL,
+                         OLD_ZIPNAME    CHAR(20)            ,
+                         NEW_ZIPNAME    CHAR(20)            ,
+                         OLD_POPULATION DECIMAL(7)          ,
+                         NEW_POPULATION DECIMAL(7)          ,
+                         CHANGE_TS      TIMESTAMP   NOT NULL,
+                         CHANGE_JOB     CHAR(8)     NOT NULL,
+                         CHANGE_USER    CHAR(8)     NOT NULL)
+                         END-EXEC.
