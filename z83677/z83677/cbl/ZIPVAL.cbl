@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ZIPVAL.
+       AUTHOR.        D JOHNSTON.
+       INSTALLATION.  ZBANK DATA ADMINISTRATION.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************
+      * MODIFICATION HISTORY                               *
+      *   08/09/2026  DJ   ORIGINAL - SHARED ZIP-I/STATE-I  *
+      *                     VALIDATION, CALLED BY SQL AND   *
+      *                     ZIPLOAD BEFORE EITHER ATTEMPTS  *
+      *                     AN INSERT OR UPDATE AGAINST     *
+      *                     ZBANK.ZIP, SO BAD VENDOR-FEED    *
+      *                     ROWS ARE REJECTED WITH A        *
+      *                     READABLE REASON INSTEAD OF A    *
+      *                     RAW DB2 SQLCODE.                *
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-Z.
+       OBJECT-COMPUTER.  IBM-Z.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY STATECD.
+       LINKAGE SECTION.
+       01  LS-ZIP-I                    PIC X(05).
+       01  LS-STATE-I                  PIC X(02).
+       01  LS-VALID-SW                 PIC X(01).
+           88  LS-VALID                    VALUE 'Y'.
+           88  LS-INVALID                  VALUE 'N'.
+       01  LS-REJECT-REASON            PIC X(40).
+       PROCEDURE DIVISION USING LS-ZIP-I, LS-STATE-I,
+                                 LS-VALID-SW, LS-REJECT-REASON.
+      *****************************************************
+      * 0000-MAINLINE                                      *
+      *****************************************************
+       0000-MAINLINE.
+           SET LS-VALID TO TRUE.
+           MOVE SPACES TO LS-REJECT-REASON.
+           PERFORM 1000-VALIDATE-ZIP THRU 1000-EXIT.
+           IF LS-VALID
+               PERFORM 2000-VALIDATE-STATE THRU 2000-EXIT
+           END-IF.
+           GOBACK.
+       0000-EXIT.
+           EXIT.
+      *****************************************************
+      * 1000-VALIDATE-ZIP - ZIP-I MUST BE FIVE NUMERIC     *
+      * DIGITS.                                            *
+      *****************************************************
+       1000-VALIDATE-ZIP.
+           IF LS-ZIP-I NOT NUMERIC
+               SET LS-INVALID TO TRUE
+               MOVE 'ZIP CODE MUST BE 5 NUMERIC DIGITS' TO
+                    LS-REJECT-REASON
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *****************************************************
+      * 2000-VALIDATE-STATE - STATE-I MUST MATCH A VALID   *
+      * TWO-LETTER USPS STATE ABBREVIATION.                *
+      *****************************************************
+       2000-VALIDATE-STATE.
+           SEARCH ALL WS-STATE-TABLE-ENTRY
+               AT END
+                   SET LS-INVALID TO TRUE
+                   MOVE 'STATE CODE IS NOT A VALID USPS ABBREVIATION'
+                        TO LS-REJECT-REASON
+               WHEN WS-STATE-CODE (WS-STATE-IDX) = LS-STATE-I
+                   CONTINUE
+           END-SEARCH.
+       2000-EXIT.
+           EXIT.
