@@ -0,0 +1,19 @@
+//ZIPGEOC  JOB  (ACCTNO),'GEOC RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* RECONCILIATION PASS OVER ZBANK.ZIP FLAGGING ZIP CODES WITH     *
+//* BLANK OR OUT-OF-CONTINENTAL-US-BOUNDS LONGITUDE/LATITUDE.      *
+//* RUN BEFORE THE BRANCH-DISTANCE-CALCULATION JOB.                *
+//*****************************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=ZBANK.DB2.SDSNLOAD,DISP=SHR
+//DBRMLIB  DD   DSN=ZBANK.DB2.DBRMLIB,DISP=SHR
+//ZIPGRPT  DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSNP)
+  RUN PROGRAM(ZIPGEOC) PLAN(ZIPGCPL) LIB('ZBANK.DB2.LOADLIB')
+  END
+/*
